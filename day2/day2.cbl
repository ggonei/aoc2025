@@ -4,16 +4,49 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-             SELECT inputfile ASSIGN TO '/'-
-             'Users/georgeoneill/ess-dmsc/aoc2025/day2/inputtst'
-              ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT inputfile ASSIGN TO inputpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS inputstatus.
+             SELECT expectedfile ASSIGN TO expectedpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS expectedstatus.
+             SELECT reportfile ASSIGN TO reportpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS reportstatus.
 
        DATA DIVISION.
            FILE SECTION.
             FD inputfile.
-            01 instruction PIC X(500).
+            COPY instrrec REPLACING ==:LEN:== BY ==500==.
+            FD expectedfile.
+            01 expectedrec PIC X(20).
+            FD reportfile.
+            01 reportrec PIC X(40).
 
            WORKING-STORAGE SECTION.
+            01 inputpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day2/inputtst'.
+            01 inputtstpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day2/inputtst'.
+            01 inputprodpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day2/input'.
+            01 dataset PIC X(4) VALUE "TEST".
+            01 expectedpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day2/expected.txt'.
+            01 reportbase PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day2/report'.
+            01 reportpath PIC X(250) VALUE SPACES.
+            01 reportdate PIC X(8) VALUE SPACES.
+            01 reportline.
+             02 FILLER PIC X(7) VALUE "ANSWER ".
+             02 reportanswer PIC Z(17)9.
+            01 inputstatus PIC X(2) VALUE SPACES.
+            01 expectedstatus PIC X(2) VALUE SPACES.
+            01 reportstatus PIC X(2) VALUE SPACES.
+            01 expectedanswer PIC 9(18) VALUE 0.
+            01 errfile PIC X(30) VALUE SPACES.
+            01 errstatus PIC X(2) VALUE SPACES.
+            01 batchyear PIC X(10) VALUE "aoc2025".
             01 eof PIC 9(1) VALUE 0.
             01 myarray.
              02 myitem OCCURS 100 TIMES INDEXED BY idx.
@@ -31,12 +64,54 @@
             01 checkmax PIC 9(5) VALUE 0.
             01 leadzs PIC 9(2) VALUE 0.
             01 repeats PIC 9(2) VALUE 0.
-            01 counter PIC 9(10) VALUE 0.
+            01 counter PIC 9(18) VALUE 0.
             01 strcat PIC X(20) VALUE SPACES.
 
        PROCEDURE DIVISION.
+           ACCEPT batchyear FROM ENVIRONMENT "AOC_YEAR"
+           IF batchyear = SPACES THEN
+            MOVE "aoc2025" TO batchyear
+           END-IF
+           STRING '/Users/georgeoneill/ess-dmsc/'
+            FUNCTION TRIM(batchyear) '/day2/inputtst'
+            DELIMITED BY SIZE INTO inputtstpath
+           STRING '/Users/georgeoneill/ess-dmsc/'
+            FUNCTION TRIM(batchyear) '/day2/input'
+            DELIMITED BY SIZE INTO inputprodpath
+           ACCEPT dataset FROM ENVIRONMENT "DAY2_DATASET"
+           IF dataset = SPACES THEN
+            MOVE "TEST" TO dataset
+           END-IF
+           ACCEPT inputpath FROM ENVIRONMENT "DAY2_INPUT"
+           IF inputpath = SPACES THEN
+            EVALUATE dataset
+             WHEN "PROD" MOVE inputprodpath TO inputpath
+             WHEN OTHER MOVE inputtstpath TO inputpath
+            END-EVALUATE
+           END-IF
+           ACCEPT expectedpath FROM ENVIRONMENT "DAY2_EXPECTED"
+           IF expectedpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day2/expected.txt'
+             DELIMITED BY SIZE INTO expectedpath
+           END-IF
+           ACCEPT reportbase FROM ENVIRONMENT "DAY2_REPORT"
+           IF reportbase = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day2/report'
+             DELIMITED BY SIZE INTO reportbase
+           END-IF
+           ACCEPT reportdate FROM ENVIRONMENT "DAY2_REPORTDATE"
+           IF reportdate = SPACES THEN
+            MOVE FUNCTION CURRENT-DATE(1:8) TO reportdate
+           END-IF
+           STRING FUNCTION TRIM(reportbase) "_" reportdate ".txt"
+            DELIMITED BY SIZE INTO reportpath
            MOVE 1 TO idx.
-           OPEN INPUT inputfile.
+           OPEN INPUT inputfile
+           MOVE "inputfile" TO errfile
+           MOVE inputstatus TO errstatus
+           PERFORM Checkstatus.
            READ inputfile INTO instruction.
 
            PERFORM UNTIL startpos > LENGTH OF instruction
@@ -48,6 +123,10 @@
             END-PERFORM
 
             COMPUTE diffpos = endpos - startpos
+            IF idx > 100 THEN
+             DISPLAY "too many ranges in input - limit is 100"
+             STOP RUN
+            END-IF
             MOVE instruction(startpos:diffpos) TO myitem(idx)
             COMPUTE idx = idx + 1
             COMPUTE startpos = endpos + 1
@@ -105,4 +184,32 @@
 
            DISPLAY counter.
            CLOSE inputfile.
+           OPEN EXTEND reportfile
+           IF reportstatus NOT= "00" THEN
+            OPEN OUTPUT reportfile
+           END-IF
+           MOVE "reportfile" TO errfile
+           MOVE reportstatus TO errstatus
+           PERFORM Checkstatus
+           MOVE counter TO reportanswer
+           WRITE reportrec FROM reportline
+           CLOSE reportfile
+           OPEN INPUT expectedfile
+           IF expectedstatus = "00" THEN
+            READ expectedfile INTO expectedrec
+            COMPUTE expectedanswer = FUNCTION NUMVAL(expectedrec)
+            IF expectedanswer = counter THEN
+             DISPLAY "expected-answer check: MATCH"
+            ELSE
+             DISPLAY "expected-answer check: MISMATCH - expected "
+              expectedanswer " got " counter
+            END-IF
+            CLOSE expectedfile
+           END-IF
            STOP RUN.
+
+           Checkstatus.
+            IF errstatus NOT= "00" THEN
+             DISPLAY "file error on " errfile " - status " errstatus
+             STOP RUN
+            END-IF.
