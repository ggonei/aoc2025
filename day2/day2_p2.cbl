@@ -4,24 +4,71 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-             SELECT inputfile ASSIGN TO '/'-
-             'Users/georgeoneill/ess-dmsc/aoc2025/day2/input'
-              ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT inputfile ASSIGN TO inputpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS inputstatus.
+             SELECT exceptfile ASSIGN TO exceptpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS exceptstatus.
+             SELECT expectedfile ASSIGN TO expectedpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS expectedstatus.
+             SELECT reportfile ASSIGN TO reportpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS reportstatus.
 
        DATA DIVISION.
            FILE SECTION.
             FD inputfile.
             01 instruction PIC X(500).
+            FD exceptfile.
+            01 exceptrec PIC X(100).
+            FD expectedfile.
+            01 expectedrec PIC X(20).
+            FD reportfile.
+            01 reportrec PIC X(40).
 
            WORKING-STORAGE SECTION.
+            01 inputpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day2/input'.
+            01 inputtstpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day2/inputtst'.
+            01 inputprodpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day2/input'.
+            01 dataset PIC X(4) VALUE "PROD".
+            01 exceptpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day2/exceptions.txt'.
+            01 exceptline.
+             02 exceptval PIC Z(9)9.
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 FILLER PIC X(20) VALUE "already written from".
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 exceptrange PIC X(50).
+            01 expectedpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day2/p2expected.txt'.
+            01 reportbase PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day2/p2report'.
+            01 reportpath PIC X(250) VALUE SPACES.
+            01 reportdate PIC X(8) VALUE SPACES.
+            01 reportline.
+             02 FILLER PIC X(7) VALUE "ANSWER ".
+             02 reportanswer PIC Z(17)9.
+            01 inputstatus PIC X(2) VALUE SPACES.
+            01 exceptstatus PIC X(2) VALUE SPACES.
+            01 expectedstatus PIC X(2) VALUE SPACES.
+            01 reportstatus PIC X(2) VALUE SPACES.
+            01 expectedanswer PIC 9(18) VALUE 0.
+            01 errfile PIC X(30) VALUE SPACES.
+            01 errstatus PIC X(2) VALUE SPACES.
+            01 batchyear PIC X(10) VALUE "aoc2025".
             01 eof PIC 9(1) VALUE 0.
             01 myarray.
              02 myitem OCCURS 100 TIMES INDEXED BY idx.
               03 itm PIC X(50).
             01 mytable.
-             02 myentry OCCURS 10000 TIMES INDEXED BY tidx.
+             02 myentry OCCURS 200000 TIMES INDEXED BY tidx.
               03 myval PIC X(10).
-            01 curentries PIC 9(4) VALUE 0.
+            01 curentries PIC 9(6) VALUE 0.
             01 iter PIC 9(4).
             01 startpos PIC 9(4) VALUE 1.
             01 endpos PIC 9(4) VALUE 1.
@@ -41,24 +88,67 @@
             01 unique PIC 9(1) VALUE 1.
 
        PROCEDURE DIVISION.
+           ACCEPT batchyear FROM ENVIRONMENT "AOC_YEAR"
+           IF batchyear = SPACES THEN
+            MOVE "aoc2025" TO batchyear
+           END-IF
+           STRING '/Users/georgeoneill/ess-dmsc/'
+            FUNCTION TRIM(batchyear) '/day2/input'
+            DELIMITED BY SIZE INTO inputprodpath
+           STRING '/Users/georgeoneill/ess-dmsc/'
+            FUNCTION TRIM(batchyear) '/day2/inputtst'
+            DELIMITED BY SIZE INTO inputtstpath
+           ACCEPT dataset FROM ENVIRONMENT "DAY2_P2_DATASET"
+           IF dataset = SPACES THEN
+            MOVE "PROD" TO dataset
+           END-IF
+           ACCEPT inputpath FROM ENVIRONMENT "DAY2_P2_INPUT"
+           IF inputpath = SPACES THEN
+            EVALUATE dataset
+             WHEN "TEST" MOVE inputtstpath TO inputpath
+             WHEN OTHER MOVE inputprodpath TO inputpath
+            END-EVALUATE
+           END-IF
+           ACCEPT exceptpath FROM ENVIRONMENT "DAY2_P2_EXCEPTIONS"
+           IF exceptpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day2/exceptions.txt'
+             DELIMITED BY SIZE INTO exceptpath
+           END-IF
+           ACCEPT expectedpath FROM ENVIRONMENT "DAY2_P2_EXPECTED"
+           IF expectedpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day2/p2expected.txt'
+             DELIMITED BY SIZE INTO expectedpath
+           END-IF
+           ACCEPT reportbase FROM ENVIRONMENT "DAY2_P2_REPORT"
+           IF reportbase = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day2/p2report'
+             DELIMITED BY SIZE INTO reportbase
+           END-IF
+           ACCEPT reportdate FROM ENVIRONMENT "DAY2_P2_REPORTDATE"
+           IF reportdate = SPACES THEN
+            MOVE FUNCTION CURRENT-DATE(1:8) TO reportdate
+           END-IF
+           STRING FUNCTION TRIM(reportbase) "_" reportdate ".txt"
+            DELIMITED BY SIZE INTO reportpath
            MOVE 1 TO idx.
            MOVE 1 TO tidx.
-           OPEN INPUT inputfile.
-           READ inputfile INTO instruction.
-
-           PERFORM UNTIL startpos > LENGTH OF instruction
-
-            PERFORM VARYING endpos FROM startpos BY 1
-             UNTIL instruction(endpos:1) = ","
-              OR endpos > LENGTH OF instruction
-               CONTINUE
-            END-PERFORM
-
-            COMPUTE diffpos = endpos - startpos
-            MOVE instruction(startpos:diffpos) TO myitem(idx)
-            COMPUTE idx = idx + 1
-            COMPUTE startpos = endpos + 1
-
+           OPEN INPUT inputfile
+           MOVE "inputfile" TO errfile
+           MOVE inputstatus TO errstatus
+           PERFORM Checkstatus
+           OPEN OUTPUT exceptfile
+           MOVE "exceptfile" TO errfile
+           MOVE exceptstatus TO errstatus
+           PERFORM Checkstatus.
+           PERFORM UNTIL eof = 1
+            READ inputfile INTO instruction
+             AT END
+              MOVE 1 TO eof
+             NOT AT END
+              PERFORM ParseRecord
            END-PERFORM.
 
            COMPUTE newidx = idx - 1.
@@ -73,8 +163,37 @@
 
            DISPLAY counter.
            CLOSE inputfile.
+           CLOSE exceptfile.
+           OPEN EXTEND reportfile
+           IF reportstatus NOT= "00" THEN
+            OPEN OUTPUT reportfile
+           END-IF
+           MOVE "reportfile" TO errfile
+           MOVE reportstatus TO errstatus
+           PERFORM Checkstatus
+           MOVE counter TO reportanswer
+           WRITE reportrec FROM reportline
+           CLOSE reportfile
+           OPEN INPUT expectedfile
+           IF expectedstatus = "00" THEN
+            READ expectedfile INTO expectedrec
+            COMPUTE expectedanswer = FUNCTION NUMVAL(expectedrec)
+            IF expectedanswer = counter THEN
+             DISPLAY "expected-answer check: MATCH"
+            ELSE
+             DISPLAY "expected-answer check: MISMATCH - expected "
+              expectedanswer " got " counter
+            END-IF
+            CLOSE expectedfile
+           END-IF
            STOP RUN.
 
+           Checkstatus.
+            IF errstatus NOT= "00" THEN
+             DISPLAY "file error on " errfile " - status " errstatus
+             STOP RUN
+            END-IF.
+
            Loop.
             COMPUTE divider = FUNCTION INTEGER(FUNCTION LOG10(max)) + 1
             COMPUTE checkmax = max / divider
@@ -104,11 +223,38 @@
             PERFORM VARYING iter FROM 1 UNTIL iter > curentries
              IF myval(iter) = echoed
               MOVE 0 TO unique
-              DISPLAY echoed " already written"
+              MOVE echoed TO exceptval
+              MOVE myitem(idx) TO exceptrange
+              WRITE exceptrec FROM exceptline
              END-IF
             END-PERFORM
             IF unique = 1
+             IF curentries > 199999 THEN
+              DISPLAY "too many unique values - limit is 200000"
+              STOP RUN
+             END-IF
              ADD 1 TO curentries
              MOVE echoed TO myval(curentries)
              ADD echoed TO counter
             END-IF.
+
+           ParseRecord.
+            MOVE 1 TO startpos
+            PERFORM UNTIL startpos > LENGTH OF instruction
+
+             PERFORM VARYING endpos FROM startpos BY 1
+              UNTIL instruction(endpos:1) = ","
+               OR endpos > LENGTH OF instruction
+                CONTINUE
+             END-PERFORM
+
+             COMPUTE diffpos = endpos - startpos
+             IF idx > 100 THEN
+              DISPLAY "too many ranges in input - limit is 100"
+              STOP RUN
+             END-IF
+             MOVE instruction(startpos:diffpos) TO myitem(idx)
+             COMPUTE idx = idx + 1
+             COMPUTE startpos = endpos + 1
+
+            END-PERFORM.
