@@ -4,20 +4,76 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-             SELECT inputfile ASSIGN TO '/'-
-           'Users/georgeoneill/ess-dmsc/aoc2025/day3/input'
-              ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT inputfile ASSIGN TO inputpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS inputstatus.
+             SELECT detailfile ASSIGN TO detailpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS detailstatus.
+             SELECT expectedfile ASSIGN TO expectedpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS expectedstatus.
+             SELECT reportfile ASSIGN TO reportpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS reportstatus.
 
        DATA DIVISION.
            FILE SECTION.
             FD inputfile.
             01 instruction.
              02 nstr PIC X(100).
+            FD detailfile.
+            01 detailrec PIC X(160).
+            FD expectedfile.
+            01 expectedrec PIC X(20).
+            FD reportfile.
+            01 reportrec PIC X(40).
 
            WORKING-STORAGE SECTION.
+            01 inputpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day3/input'.
+            01 inputtstpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day3/inputtst'.
+            01 inputprodpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day3/input'.
+            01 dataset PIC X(4) VALUE "PROD".
+            01 inputlist PIC X(2000) VALUE SPACES.
+            01 inputfiles.
+             02 inputfileitem PIC X(250) OCCURS 20 TIMES
+              INDEXED BY fileidx.
+            01 numfiles PIC 9(2) VALUE 1.
+            01 csvstart PIC 9(4) VALUE 1.
+            01 csvend PIC 9(4) VALUE 1.
+            01 csvdiff PIC 9(4) VALUE 0.
+            01 detailpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day3/selections.txt'.
+            01 detailline.
+             02 detailnstr PIC X(100).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 FILLER PIC X(9) VALUE "selected:".
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 detailposx PIC X(50).
+            01 expectedpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day3/p2expected.txt'.
+            01 reportbase PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day3/p2report'.
+            01 reportpath PIC X(250) VALUE SPACES.
+            01 reportdate PIC X(8) VALUE SPACES.
+            01 reportline.
+             02 FILLER PIC X(7) VALUE "ANSWER ".
+             02 reportanswer PIC Z(17)9.
+            01 inputstatus PIC X(2) VALUE SPACES.
+            01 detailstatus PIC X(2) VALUE SPACES.
+            01 expectedstatus PIC X(2) VALUE SPACES.
+            01 reportstatus PIC X(2) VALUE SPACES.
+            01 expectedanswer PIC 9(18) VALUE 0.
+            01 errfile PIC X(30) VALUE SPACES.
+            01 errstatus PIC X(2) VALUE SPACES.
+            01 batchyear PIC X(10) VALUE "aoc2025".
             01 nbatts PIC 9(3) VALUE 12.
+            01 rawnbatts PIC X(3).
             01 posx.
-             02 pos OCCURS 12 TIMES INDEXED BY posidx.
+             02 pos OCCURS 50 TIMES INDEXED BY posidx.
               03 posv PIC 9(1).
             01 eof PIC 9(1) VALUE 0.
             01 highn PIC s9(1).
@@ -35,36 +91,163 @@
             01 divider PIC 9(2) VALUE 1.
             01 extrad PIC 9(3) VALUE 0.
             01 remchar PIC X(1).
+            01 skippedrecs PIC 9(18) VALUE 0.
 
        PROCEDURE DIVISION.
-           MOVE 1 TO posidx
-           OPEN INPUT inputfile.
-           PERFORM UNTIL eof = 1
-            READ inputfile
-             AT END
-              MOVE 1 TO eof
-             NOT AT END
-              IF FUNCTION NUMVAL(nstr) > 9
-              DISPLAY nstr
-              INITIALIZE posx
-              MOVE nstr TO nstrtrunc
-              MOVE nmax TO highestn
-              MOVE 100 TO lengthc
-              PERFORM VARYING posidx FROM 1 BY 1 UNTIL posidx > nbatts
-               PERFORM VARYING highn FROM highestn BY -1 UNTIL highn < 1
-                PERFORM Findhigh
+           ACCEPT batchyear FROM ENVIRONMENT "AOC_YEAR"
+           IF batchyear = SPACES THEN
+            MOVE "aoc2025" TO batchyear
+           END-IF
+           STRING '/Users/georgeoneill/ess-dmsc/'
+            FUNCTION TRIM(batchyear) '/day3/inputtst'
+            DELIMITED BY SIZE INTO inputtstpath
+           STRING '/Users/georgeoneill/ess-dmsc/'
+            FUNCTION TRIM(batchyear) '/day3/input'
+            DELIMITED BY SIZE INTO inputprodpath
+           ACCEPT dataset FROM ENVIRONMENT "DAY3_P2_DATASET"
+           IF dataset = SPACES THEN
+            MOVE "PROD" TO dataset
+           END-IF
+           ACCEPT inputpath FROM ENVIRONMENT "DAY3_P2_INPUT"
+           IF inputpath = SPACES THEN
+            EVALUATE dataset
+             WHEN "TEST" MOVE inputtstpath TO inputpath
+             WHEN OTHER MOVE inputprodpath TO inputpath
+            END-EVALUATE
+           END-IF
+           ACCEPT rawnbatts FROM ENVIRONMENT "DAY3_P2_NBATTS"
+           IF rawnbatts NOT= SPACES THEN
+            MOVE FUNCTION NUMVAL(rawnbatts) TO nbatts
+           END-IF
+           IF nbatts > 50 THEN
+            DISPLAY "nbatts too large - limit is 50"
+            STOP RUN
+           END-IF
+           ACCEPT detailpath FROM ENVIRONMENT "DAY3_P2_DETAIL"
+           IF detailpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day3/selections.txt'
+             DELIMITED BY SIZE INTO detailpath
+           END-IF
+           ACCEPT expectedpath FROM ENVIRONMENT "DAY3_P2_EXPECTED"
+           IF expectedpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day3/p2expected.txt'
+             DELIMITED BY SIZE INTO expectedpath
+           END-IF
+           ACCEPT reportbase FROM ENVIRONMENT "DAY3_P2_REPORT"
+           IF reportbase = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day3/p2report'
+             DELIMITED BY SIZE INTO reportbase
+           END-IF
+           ACCEPT reportdate FROM ENVIRONMENT "DAY3_P2_REPORTDATE"
+           IF reportdate = SPACES THEN
+            MOVE FUNCTION CURRENT-DATE(1:8) TO reportdate
+           END-IF
+           STRING FUNCTION TRIM(reportbase) "_" reportdate ".txt"
+            DELIMITED BY SIZE INTO reportpath
+           ACCEPT inputlist FROM ENVIRONMENT "DAY3_P2_INPUTLIST"
+           IF inputlist = SPACES THEN
+            MOVE inputpath TO inputfileitem(1)
+            MOVE 1 TO numfiles
+           ELSE
+            MOVE 1 TO fileidx
+            MOVE 1 TO csvstart
+            PERFORM UNTIL csvstart > LENGTH OF inputlist
+             PERFORM VARYING csvend FROM csvstart BY 1
+              UNTIL inputlist(csvend:1) = ","
+              OR csvend > LENGTH OF inputlist
+               CONTINUE
+             END-PERFORM
+             COMPUTE csvdiff = csvend - csvstart
+             IF fileidx > 20 THEN
+              DISPLAY "too many datasets in list - limit is 20"
+              STOP RUN
+             END-IF
+             MOVE inputlist(csvstart:csvdiff) TO inputfileitem(fileidx)
+             ADD 1 TO fileidx
+             COMPUTE csvstart = csvend + 1
+            END-PERFORM
+            COMPUTE numfiles = fileidx - 1
+           END-IF
+           OPEN OUTPUT detailfile
+           MOVE "detailfile" TO errfile
+           MOVE detailstatus TO errstatus
+           PERFORM Checkstatus.
+           PERFORM VARYING fileidx FROM 1 BY 1 UNTIL fileidx > numfiles
+            MOVE inputfileitem(fileidx) TO inputpath
+            MOVE 1 TO posidx
+            OPEN INPUT inputfile
+            MOVE "inputfile" TO errfile
+            MOVE inputstatus TO errstatus
+            PERFORM Checkstatus
+            MOVE 0 TO eof
+            PERFORM UNTIL eof = 1
+             READ inputfile
+              AT END
+               MOVE 1 TO eof
+              NOT AT END
+               IF FUNCTION NUMVAL(nstr) < 10
+                ADD 1 TO skippedrecs
+                DISPLAY "record too short to pick from - skipped: "
+                 nstr
+               ELSE
+               DISPLAY nstr
+               INITIALIZE posx
+               MOVE nstr TO nstrtrunc
+               MOVE nmax TO highestn
+               MOVE 100 TO lengthc
+               PERFORM VARYING posidx FROM 1 BY 1 UNTIL posidx > nbatts
+                PERFORM VARYING highn FROM highestn BY -1
+                 UNTIL highn < 1
+                 PERFORM Findhigh
+                END-PERFORM
                END-PERFORM
-              END-PERFORM
-              DISPLAY posx
-              COMPUTE val = FUNCTION NUMVAL(posx)
-              COMPUTE total = total + val
-              DISPLAY total
-              END-IF
+               DISPLAY posx
+               COMPUTE val = FUNCTION NUMVAL(posx)
+               COMPUTE total = total + val
+               DISPLAY total
+               MOVE nstr TO detailnstr
+               MOVE posx TO detailposx
+               WRITE detailrec FROM detailline
+               END-IF
+            END-PERFORM
+            CLOSE inputfile
            END-PERFORM.
-           CLOSE inputfile.
+           CLOSE detailfile.
            DISPLAY total.
+           DISPLAY "Records skipped as too short: " skippedrecs
+           OPEN EXTEND reportfile
+           IF reportstatus NOT= "00" THEN
+            OPEN OUTPUT reportfile
+           END-IF
+           MOVE "reportfile" TO errfile
+           MOVE reportstatus TO errstatus
+           PERFORM Checkstatus
+           MOVE total TO reportanswer
+           WRITE reportrec FROM reportline
+           CLOSE reportfile
+           OPEN INPUT expectedfile
+           IF expectedstatus = "00" THEN
+            READ expectedfile INTO expectedrec
+            COMPUTE expectedanswer = FUNCTION NUMVAL(expectedrec)
+            IF expectedanswer = total THEN
+             DISPLAY "expected-answer check: MATCH"
+            ELSE
+             DISPLAY "expected-answer check: MISMATCH - expected "
+              expectedanswer " got " total
+            END-IF
+            CLOSE expectedfile
+           END-IF
            STOP RUN.
 
+           Checkstatus.
+            IF errstatus NOT= "00" THEN
+             DISPLAY "file error on " errfile " - status " errstatus
+             STOP RUN
+            END-IF.
+
            Findhigh.
             COMPUTE divider = FUNCTION INTEGER(
              FUNCTION LOG10(
