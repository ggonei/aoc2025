@@ -4,9 +4,9 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-             SELECT inputfile ASSIGN TO '/'-
-           'Users/georgeoneill/ess-dmsc/aoc2025/day3/inputtst'
-              ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT inputfile ASSIGN TO inputpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS inputstatus.
 
        DATA DIVISION.
            FILE SECTION.
@@ -15,6 +15,25 @@
              02 nstr PIC X(102).
 
            WORKING-STORAGE SECTION.
+            01 inputpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day3/inputtst'.
+            01 inputtstpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day3/inputtst'.
+            01 inputprodpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day3/input'.
+            01 dataset PIC X(4) VALUE "TEST".
+            01 inputlist PIC X(2000) VALUE SPACES.
+            01 inputfiles.
+             02 inputfileitem PIC X(250) OCCURS 20 TIMES
+              INDEXED BY fileidx.
+            01 numfiles PIC 9(2) VALUE 1.
+            01 csvstart PIC 9(4) VALUE 1.
+            01 csvend PIC 9(4) VALUE 1.
+            01 csvdiff PIC 9(4) VALUE 0.
+            01 inputstatus PIC X(2) VALUE SPACES.
+            01 errfile PIC X(30) VALUE SPACES.
+            01 errstatus PIC X(2) VALUE SPACES.
+            01 batchyear PIC X(10) VALUE "aoc2025".
             01 eof PIC 9(1) VALUE 0.
             01 highn PIC s9(1).
             01 highestn PIC s9(1) VALUE 9.
@@ -23,35 +42,102 @@
             01 posi PIC 9(3).
             01 posf PIC 9(3).
             01 nstrtrunc PIC X(102).
+            01 skippedrecs PIC 9(18) VALUE 0.
 
        PROCEDURE DIVISION.
-           OPEN INPUT inputfile.
-           PERFORM UNTIL eof = 1
-            READ inputfile
-             AT END
-              MOVE 1 TO eof
-             NOT AT END
-              DISPLAY nstr
-              MOVE nstr TO nstrtrunc
-              MOVE 0 TO posi
-              MOVE 0 TO posf
-              MOVE nmax TO highestn
-              PERFORM UNTIL posi NOT= 0 AND posf NOT= 0
-               PERFORM VARYING highn FROM highestn BY -1 UNTIL highn < 0
-                PERFORM Findhigh
-               END-PERFORM
-               IF posf = 0 THEN
-                COMPUTE highestn = FUNCTION NUMVAL(nstr(posi:1)) - 1
-                MOVE 0 TO posi
-                MOVE nstr TO nstrtrunc
+           ACCEPT batchyear FROM ENVIRONMENT "AOC_YEAR"
+           IF batchyear = SPACES THEN
+            MOVE "aoc2025" TO batchyear
+           END-IF
+           STRING '/Users/georgeoneill/ess-dmsc/'
+            FUNCTION TRIM(batchyear) '/day3/inputtst'
+            DELIMITED BY SIZE INTO inputtstpath
+           STRING '/Users/georgeoneill/ess-dmsc/'
+            FUNCTION TRIM(batchyear) '/day3/input'
+            DELIMITED BY SIZE INTO inputprodpath
+           ACCEPT dataset FROM ENVIRONMENT "DAY3_P1_DATASET"
+           IF dataset = SPACES THEN
+            MOVE "TEST" TO dataset
+           END-IF
+           ACCEPT inputpath FROM ENVIRONMENT "DAY3_P1_INPUT"
+           IF inputpath = SPACES THEN
+            EVALUATE dataset
+             WHEN "PROD" MOVE inputprodpath TO inputpath
+             WHEN OTHER MOVE inputtstpath TO inputpath
+            END-EVALUATE
+           END-IF
+           ACCEPT inputlist FROM ENVIRONMENT "DAY3_P1_INPUTLIST"
+           IF inputlist = SPACES THEN
+            MOVE inputpath TO inputfileitem(1)
+            MOVE 1 TO numfiles
+           ELSE
+            MOVE 1 TO fileidx
+            MOVE 1 TO csvstart
+            PERFORM UNTIL csvstart > LENGTH OF inputlist
+             PERFORM VARYING csvend FROM csvstart BY 1
+              UNTIL inputlist(csvend:1) = ","
+              OR csvend > LENGTH OF inputlist
+               CONTINUE
+             END-PERFORM
+             COMPUTE csvdiff = csvend - csvstart
+             IF fileidx > 20 THEN
+              DISPLAY "too many datasets in list - limit is 20"
+              STOP RUN
+             END-IF
+             MOVE inputlist(csvstart:csvdiff) TO inputfileitem(fileidx)
+             ADD 1 TO fileidx
+             COMPUTE csvstart = csvend + 1
+            END-PERFORM
+            COMPUTE numfiles = fileidx - 1
+           END-IF
+           PERFORM VARYING fileidx FROM 1 BY 1 UNTIL fileidx > numfiles
+            MOVE inputfileitem(fileidx) TO inputpath
+            OPEN INPUT inputfile
+            MOVE "inputfile" TO errfile
+            MOVE inputstatus TO errstatus
+            PERFORM Checkstatus
+            MOVE 0 TO eof
+            PERFORM UNTIL eof = 1
+             READ inputfile
+              AT END
+               MOVE 1 TO eof
+              NOT AT END
+               IF FUNCTION NUMVAL(nstr) < 10 THEN
+                ADD 1 TO skippedrecs
+                DISPLAY "record too short to pick from - skipped: "
+                 nstr
                ELSE
-                DISPLAY "NEXT"
+                DISPLAY nstr
+                MOVE nstr TO nstrtrunc
+                MOVE 0 TO posi
+                MOVE 0 TO posf
+                MOVE nmax TO highestn
+                PERFORM UNTIL posi NOT= 0 AND posf NOT= 0
+                 PERFORM VARYING highn FROM highestn BY -1
+                  UNTIL highn < 0
+                  PERFORM Findhigh
+                 END-PERFORM
+                 IF posf = 0 THEN
+                  COMPUTE highestn = FUNCTION NUMVAL(nstr(posi:1)) - 1
+                  MOVE 0 TO posi
+                  MOVE nstr TO nstrtrunc
+                 ELSE
+                  DISPLAY "NEXT"
+                 END-IF
+                END-PERFORM
                END-IF
-              END-PERFORM
+            END-PERFORM
+            CLOSE inputfile
            END-PERFORM.
-           CLOSE inputfile.
+           DISPLAY "Records skipped as too short: " skippedrecs
            STOP RUN.
 
+           Checkstatus.
+            IF errstatus NOT= "00" THEN
+             DISPLAY "file error on " errfile " - status " errstatus
+             STOP RUN
+            END-IF.
+
            Findhigh.
             PERFORM VARYING idx FROM 1 BY 1
              UNTIL idx > LENGTH OF nstrtrunc - 1
