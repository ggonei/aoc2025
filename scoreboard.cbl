@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scoreboard.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+               SELECT reportfile ASSIGN TO reportpath
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS reportstatus.
+               SELECT p2resultfile ASSIGN TO p2resultpath
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS p2resultstatus.
+               SELECT ledgerfile ASSIGN TO ledgerpath
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS ledgerstatus.
+
+       DATA DIVISION.
+           FILE SECTION.
+             FD reportfile.
+             01 reportrec PIC X(40).
+             FD p2resultfile.
+             01 p2resultrec PIC X(40).
+             FD ledgerfile.
+             01 ledgerrec PIC X(60).
+
+           WORKING-STORAGE SECTION.
+             01 ledgerpath PIC X(250) VALUE
+              '/Users/georgeoneill/ess-dmsc/aoc2025/scoreboard.txt'.
+             01 batchroot PIC X(200) VALUE
+              '/Users/georgeoneill/ess-dmsc/aoc2025'.
+             01 reportdate PIC X(8) VALUE SPACES.
+             01 reportpath PIC X(250) VALUE SPACES.
+             01 p2resultpath PIC X(250) VALUE SPACES.
+             01 reportstatus PIC X(2) VALUE SPACES.
+             01 p2resultstatus PIC X(2) VALUE SPACES.
+             01 ledgerstatus PIC X(2) VALUE SPACES.
+             01 errfile PIC X(30) VALUE SPACES.
+             01 errstatus PIC X(2) VALUE SPACES.
+             01 batchyear PIC X(10) VALUE "aoc2025".
+             01 numdays PIC 9(2) VALUE 8.
+             01 dayidx PIC 9(2) VALUE 0.
+             01 dayvalue PIC 9(18) VALUE 0.
+             01 lastreportrec PIC X(40) VALUE SPACES.
+             01 repeof PIC 9(1) VALUE 0.
+             01 dayfound PIC 9(1) VALUE 0.
+             01 lastp2resultrec PIC X(40) VALUE SPACES.
+             01 p2eof PIC 9(1) VALUE 0.
+             01 p2found PIC 9(1) VALUE 0.
+             01 ledgerline.
+               02 lllabel PIC X(30).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 llvalue PIC Z(17)9.
+             01 ledgernotfound.
+               02 lnlabel PIC X(30).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 FILLER PIC X(16) VALUE "report not found".
+             01 dirtable-values.
+               02 FILLER PIC X(6) VALUE "day1  ".
+               02 FILLER PIC X(6) VALUE "day2  ".
+               02 FILLER PIC X(6) VALUE "day3  ".
+               02 FILLER PIC X(6) VALUE "day4  ".
+               02 FILLER PIC X(6) VALUE "day6  ".
+               02 FILLER PIC X(6) VALUE "day7  ".
+               02 FILLER PIC X(6) VALUE "day8  ".
+               02 FILLER PIC X(6) VALUE "day9  ".
+             01 dirtable REDEFINES dirtable-values.
+               02 dirname PIC X(6) OCCURS 8 TIMES INDEXED BY diridx.
+             01 filetable-values.
+               02 FILLER PIC X(14) VALUE "p1report      ".
+               02 FILLER PIC X(14) VALUE "report        ".
+               02 FILLER PIC X(14) VALUE "p2report      ".
+               02 FILLER PIC X(14) VALUE "p2report      ".
+               02 FILLER PIC X(14) VALUE "p2report      ".
+               02 FILLER PIC X(14) VALUE "p1report      ".
+               02 FILLER PIC X(14) VALUE "p1report      ".
+               02 FILLER PIC X(14) VALUE "p1report      ".
+             01 filetable REDEFINES filetable-values.
+               02 filebase PIC X(14) OCCURS 8 TIMES
+                  INDEXED BY fileidx.
+             01 labeltable-values.
+               02 FILLER PIC X(30) VALUE "day1 dial count".
+               02 FILLER PIC X(30) VALUE "day2 ticket total".
+               02 FILLER PIC X(30) VALUE "day3 battery total".
+               02 FILLER PIC X(30) VALUE "day4 mold count".
+               02 FILLER PIC X(30) VALUE "day6 puzzle sum".
+               02 FILLER PIC X(30) VALUE "day7 split count".
+               02 FILLER PIC X(30) VALUE "day8 circuit product".
+               02 FILLER PIC X(30) VALUE "day9 rectangle area".
+             01 labeltable REDEFINES labeltable-values.
+               02 dlabel PIC X(30) OCCURS 8 TIMES
+                  INDEXED BY labelidx.
+
+       PROCEDURE DIVISION.
+           ACCEPT batchyear FROM ENVIRONMENT "AOC_YEAR"
+           IF batchyear = SPACES THEN
+            MOVE "aoc2025" TO batchyear
+           END-IF
+           ACCEPT batchroot FROM ENVIRONMENT "SCOREBOARD_BATCHROOT"
+           IF batchroot = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear)
+             DELIMITED BY SIZE INTO batchroot
+           END-IF
+           ACCEPT ledgerpath FROM ENVIRONMENT "SCOREBOARD_REPORT"
+           IF ledgerpath = SPACES THEN
+            STRING FUNCTION TRIM(batchroot) '/scoreboard.txt'
+             DELIMITED BY SIZE INTO ledgerpath
+           END-IF
+           ACCEPT reportdate FROM ENVIRONMENT "SCOREBOARD_REPORTDATE"
+           IF reportdate = SPACES THEN
+            MOVE FUNCTION CURRENT-DATE(1:8) TO reportdate
+           END-IF
+           OPEN OUTPUT ledgerfile
+           MOVE "ledgerfile" TO errfile
+           MOVE ledgerstatus TO errstatus
+           PERFORM Checkstatus.
+           PERFORM VARYING dayidx FROM 1 BY 1 UNTIL dayidx > numdays
+            STRING FUNCTION TRIM(batchroot) "/"
+             FUNCTION TRIM(dirname(dayidx)) "/"
+             FUNCTION TRIM(filebase(dayidx)) "_" reportdate ".txt"
+             DELIMITED BY SIZE INTO reportpath
+            OPEN INPUT reportfile
+            IF reportstatus = "00" THEN
+             MOVE 0 TO repeof
+             MOVE 0 TO dayfound
+             PERFORM UNTIL repeof = 1
+              READ reportfile INTO reportrec
+               AT END
+                MOVE 1 TO repeof
+               NOT AT END
+                MOVE reportrec TO lastreportrec
+                MOVE 1 TO dayfound
+              END-READ
+             END-PERFORM
+             CLOSE reportfile
+            END-IF
+            IF dayfound = 1 THEN
+             COMPUTE dayvalue = FUNCTION NUMVAL(lastreportrec(8:33))
+             MOVE dlabel(dayidx) TO lllabel
+             MOVE dayvalue TO llvalue
+             WRITE ledgerrec FROM ledgerline
+             DISPLAY FUNCTION TRIM(dlabel(dayidx)) ": " dayvalue
+            ELSE
+             MOVE dlabel(dayidx) TO lnlabel
+             WRITE ledgerrec FROM ledgernotfound
+             DISPLAY FUNCTION TRIM(dlabel(dayidx)) ": report not "
+              "found"
+            END-IF
+           END-PERFORM.
+           PERFORM Addday5.
+           CLOSE ledgerfile.
+           DISPLAY "scoreboard complete - report at "
+            FUNCTION TRIM(ledgerpath)
+           STOP RUN.
+
+           Checkstatus.
+            IF errstatus NOT= "00" THEN
+             DISPLAY "file error on " errfile " - status " errstatus
+             STOP RUN
+            END-IF.
+
+           Addday5.
+            STRING FUNCTION TRIM(batchroot) "/day5/p2result.txt"
+             DELIMITED BY SIZE INTO p2resultpath
+            OPEN INPUT p2resultfile
+            IF p2resultstatus = "00" THEN
+             MOVE 0 TO p2eof
+             MOVE 0 TO p2found
+             PERFORM UNTIL p2eof = 1
+              READ p2resultfile INTO p2resultrec
+               AT END
+                MOVE 1 TO p2eof
+               NOT AT END
+                MOVE p2resultrec TO lastp2resultrec
+                MOVE 1 TO p2found
+              END-READ
+             END-PERFORM
+             CLOSE p2resultfile
+            END-IF
+            IF p2found = 1 THEN
+             COMPUTE dayvalue = FUNCTION NUMVAL(lastp2resultrec(23:18))
+             MOVE "day5 ID range total" TO lllabel
+             MOVE dayvalue TO llvalue
+             WRITE ledgerrec FROM ledgerline
+             DISPLAY "day5 ID range total: " dayvalue
+            ELSE
+             MOVE "day5 ID range total" TO lnlabel
+             WRITE ledgerrec FROM ledgernotfound
+             DISPLAY "day5 ID range total: report not found"
+            END-IF.
