@@ -4,58 +4,210 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-             SELECT inputfile ASSIGN TO '/'-
-           'Users/georgeoneill/ess-dmsc/aoc2025/day8/inputtst'
-              ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT inputfile ASSIGN TO inputpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS inputstatus.
+             SELECT membershipfile ASSIGN TO membershippath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS membershipstatus.
+             SELECT checkpointfile ASSIGN TO checkpointpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS checkpointstatus.
+             SELECT pairsfile ASSIGN TO pairspath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS pairsstatus.
+             SELECT expectedfile ASSIGN TO expectedpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS expectedstatus.
+             SELECT reportfile ASSIGN TO reportpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS reportstatus.
 
        DATA DIVISION.
            FILE SECTION.
             FD inputfile.
-            01 instruction PIC X(18).
+            COPY instrrec REPLACING ==:LEN:== BY ==18==.
+            FD membershipfile.
+            01 memberrec PIC X(600).
+            FD checkpointfile.
+            01 checkpointrec PIC X(20).
+            FD pairsfile.
+            01 pairsrec PIC X(40).
+            FD expectedfile.
+            01 expectedrec PIC X(20).
+            FD reportfile.
+            01 reportrec PIC X(40).
 
            WORKING-STORAGE SECTION.
+            01 inputpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day8/inputtst'.
+            01 membershippath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day8/membership.txt'.
+            01 checkpointpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day8/checkpoint.txt'.
+            01 pairspath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day8/pairs.txt'.
+            01 expectedpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day8/p1expected.txt'.
+            01 reportbase PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day8/p1report'.
+            01 reportpath PIC X(250) VALUE SPACES.
+            01 reportdate PIC X(8) VALUE SPACES.
+            01 reportline.
+             02 FILLER PIC X(7) VALUE "ANSWER ".
+             02 reportanswer PIC Z(17)9.
+            01 circuitcountline.
+             02 FILLER PIC X(9) VALUE "CIRCUITS ".
+             02 cclcount PIC Z(4)9.
+            01 circuitsizeline.
+             02 FILLER PIC X(6) VALUE "SIZE ".
+             02 cslsize PIC Z(4)9.
+            01 inputstatus PIC X(2) VALUE SPACES.
+            01 membershipstatus PIC X(2) VALUE SPACES.
+            01 checkpointstatus PIC X(2) VALUE SPACES.
+            01 pairsstatus PIC X(2) VALUE SPACES.
+            01 expectedstatus PIC X(2) VALUE SPACES.
+            01 reportstatus PIC X(2) VALUE SPACES.
+            01 expectedanswer PIC s9(18) VALUE 0.
+            01 errfile PIC X(30) VALUE SPACES.
+            01 errstatus PIC X(2) VALUE SPACES.
+            01 batchyear PIC X(10) VALUE "aoc2025".
+            01 startidx PIC s9(5) VALUE 1.
+            01 checkpointline.
+             02 FILLER PIC X(6) VALUE "LASTI ".
+             02 ckptidxout PIC 9(5).
+            01 pairsline.
+             02 plorigpos PIC 9(5).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 plneighbour PIC 9(5).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 pldistance PIC 9(8).
+            01 circuitnum PIC 9(3) VALUE 0.
+            01 memberline PIC X(600) VALUE SPACES.
+            01 memberidxtext PIC Z(5).
+            01 memberptr PIC 9(5) VALUE 1.
             01 eofile PIC 9(1) VALUE 0.
             01 resetter PIC 9(1) VALUE 0.
-            01 closest PIC s9(5) VALUE 1.
+            01 closest PIC s9(6) VALUE 1.
             01 cnt PIC 9(4) VALUE 0.
-            01 hd PIC s9(16) VALUE 0.
-            01 hdsmallest PIC s9(16) VALUE 0.
+            01 hd PIC s9(18) VALUE 0.
+            01 hdsmallest PIC s9(18) VALUE 0.
             01 ans1 PIC s9(5) VALUE 0.
             01 ans2 PIC s9(5) VALUE 0.
             01 ans3 PIC s9(5) VALUE 0.
             01 tmp PIC s9(5) VALUE 0.
             01 tmp2 PIC s9(5) VALUE 0.
-            01 idx PIC s9(5) VALUE 0.
-            01 idx2 PIC s9(5) VALUE 0.
-            01 starti PIC s9(5) VALUE 0.
-            01 numitems PIC s9(5) VALUE 0.
+            01 idx PIC s9(6) VALUE 0.
+            01 idx2 PIC s9(6) VALUE 0.
+            01 starti PIC s9(6) VALUE 0.
+            01 numitems PIC s9(7) VALUE 0.
+            01 rawpairs PIC X(5) VALUE SPACES.
             01 pairs PIC s9(5) VALUE 10.
+            01 rawmaxpoints PIC X(7) VALUE SPACES.
+            01 maxpoints PIC s9(7) VALUE 100001.
             01 filled PIC X(30) VALUE SPACES.
             01 positions.
-             02 place OCCURS 30 TIMES.
+             02 place OCCURS 100001 TIMES.
               03 posi PIC 9(5) OCCURS 3 TIMES.
             01 closearr.
-             02 pidx OCCURS 200 TIMES.
+             02 pidx OCCURS 990001 TIMES.
               03 distance PIC s9(8) VALUE 99999999.
               03 origpos PIC s9(5) VALUE 9999.
               03 neighbour PIC s9(5) VALUE 9999.
               03 connected PIC X(30) VALUE SPACES.
             01 closearr2.
-             02 pidx2 OCCURS 200 TIMES.
+             02 pidx2 OCCURS 990001 TIMES.
               03 distance2 PIC s9(8) VALUE 99999999.
               03 origpos2 PIC s9(5) VALUE 9999.
               03 neighbour2 PIC s9(5) VALUE 9999.
               03 connected2 PIC X(30) VALUE SPACES.
+            01 circuitsizetab.
+             02 circuitsizeentry OCCURS 100001 TIMES.
+              03 circuitsize PIC 9(5) VALUE 0.
+            01 csidx PIC 9(3) VALUE 0.
+            01 starttime PIC 9(8) VALUE 0.
+            01 endtime PIC 9(8) VALUE 0.
+            01 startsecs PIC 9(7) VALUE 0.
+            01 endsecs PIC 9(7) VALUE 0.
+            01 elapsedsecs PIC s9(7) VALUE 0.
+            01 pairsscanned PIC 9(10) VALUE 0.
 
        PROCEDURE DIVISION.
+           ACCEPT starttime FROM TIME
+           COMPUTE startsecs =
+            FUNCTION INTEGER(starttime / 1000000) * 3600
+            + FUNCTION INTEGER(FUNCTION MOD(starttime, 1000000) / 10000)
+             * 60
+            + FUNCTION INTEGER(FUNCTION MOD(starttime, 10000) / 100)
+           ACCEPT batchyear FROM ENVIRONMENT "AOC_YEAR"
+           IF batchyear = SPACES THEN
+            MOVE "aoc2025" TO batchyear
+           END-IF
+           ACCEPT inputpath FROM ENVIRONMENT "DAY8_P1_INPUT"
+           IF inputpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day8/inputtst'
+             DELIMITED BY SIZE INTO inputpath
+           END-IF
+           ACCEPT rawpairs FROM ENVIRONMENT "DAY8_P1_PAIRS"
+           IF rawpairs NOT= SPACES THEN
+            COMPUTE pairs = FUNCTION NUMVAL(rawpairs)
+           END-IF
+           ACCEPT rawmaxpoints FROM ENVIRONMENT "DAY8_P1_MAXPOINTS"
+           IF rawmaxpoints NOT= SPACES THEN
+            COMPUTE maxpoints = FUNCTION NUMVAL(rawmaxpoints)
+           END-IF
+           ACCEPT membershippath FROM ENVIRONMENT "DAY8_P1_MEMBERSHIP"
+           IF membershippath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day8/membership.txt'
+             DELIMITED BY SIZE INTO membershippath
+           END-IF
+           ACCEPT checkpointpath FROM ENVIRONMENT "DAY8_P1_CHECKPOINT"
+           IF checkpointpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day8/checkpoint.txt'
+             DELIMITED BY SIZE INTO checkpointpath
+           END-IF
+           ACCEPT pairspath FROM ENVIRONMENT "DAY8_P1_PAIRSFILE"
+           IF pairspath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day8/pairs.txt'
+             DELIMITED BY SIZE INTO pairspath
+           END-IF
+           ACCEPT expectedpath FROM ENVIRONMENT "DAY8_P1_EXPECTED"
+           IF expectedpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day8/p1expected.txt'
+             DELIMITED BY SIZE INTO expectedpath
+           END-IF
+           ACCEPT reportbase FROM ENVIRONMENT "DAY8_P1_REPORT"
+           IF reportbase = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day8/p1report'
+             DELIMITED BY SIZE INTO reportbase
+           END-IF
+           ACCEPT reportdate FROM ENVIRONMENT "DAY8_P1_REPORTDATE"
+           IF reportdate = SPACES THEN
+            MOVE FUNCTION CURRENT-DATE(1:8) TO reportdate
+           END-IF
+           STRING FUNCTION TRIM(reportbase) "_" reportdate ".txt"
+            DELIMITED BY SIZE INTO reportpath
       *Annoying because no comparisons between ints and signed ints
-           OPEN INPUT inputfile.
+           OPEN INPUT inputfile
+           MOVE "inputfile" TO errfile
+           MOVE inputstatus TO errstatus
+           PERFORM Checkstatus.
            PERFORM UNTIL eofile > 0
             READ inputfile
              AT END
               ADD 1 TO eofile
              NOT AT END
               ADD 1 TO idx
+              IF idx > maxpoints THEN
+               DISPLAY "too many points - limit is " maxpoints
+               STOP RUN
+              END-IF
               MOVE idx TO numitems
               UNSTRING instruction DELIMITED BY "," INTO
                posi(idx,1)
@@ -63,18 +215,67 @@
                posi(idx,3)
            END-PERFORM.
            CLOSE inputfile.
-           PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > numitems
+           OPEN INPUT checkpointfile.
+           IF checkpointstatus = "00" THEN
+            READ checkpointfile INTO checkpointrec
+            COMPUTE startidx = FUNCTION NUMVAL(checkpointrec(7:5)) + 1
+            CLOSE checkpointfile
+            DISPLAY "resuming nearest-neighbour scan from idx "
+             startidx
+            OPEN INPUT pairsfile
+            MOVE "00" TO pairsstatus
+            PERFORM UNTIL pairsstatus NOT= "00"
+             READ pairsfile INTO pairsrec
+             IF pairsstatus = "00" THEN
+              IF closest > 990001 THEN
+               DISPLAY "too many point pairs - limit is 990001"
+               STOP RUN
+              END-IF
+              MOVE FUNCTION NUMVAL(pairsrec(1:5)) TO origpos(closest)
+              MOVE FUNCTION NUMVAL(pairsrec(7:5)) TO neighbour(closest)
+              COMPUTE hd = FUNCTION NUMVAL(pairsrec(13:8))
+              MOVE hd TO distance(closest)
+              ADD 1 TO closest
+             END-IF
+            END-PERFORM
+            CLOSE pairsfile
+            OPEN EXTEND pairsfile
+           ELSE
+            MOVE 1 TO startidx
+            CLOSE checkpointfile
+            OPEN OUTPUT pairsfile
+           END-IF
+           PERFORM VARYING idx FROM startidx BY 1 UNTIL idx > numitems
             ADD 1 TO idx GIVING starti
             PERFORM VARYING idx2 FROM starti BY 1 UNTIL idx2 > numitems
+             IF closest > 990001 THEN
+              DISPLAY "too many point pairs - limit is 990001"
+              STOP RUN
+             END-IF
              COMPUTE hd = (posi(idx,1) - posi(idx2,1)) ** 2
               + (posi(idx,2) - posi(idx2,2)) ** 2
               + (posi(idx,3) - posi(idx2,3)) ** 2
              MOVE hd TO distance(closest)
              MOVE idx TO origpos(closest)
              MOVE idx2 TO neighbour(closest)
+             MOVE idx TO plorigpos
+             MOVE idx2 TO plneighbour
+             MOVE hd TO pldistance
+             MOVE pairsline TO pairsrec
+             WRITE pairsrec
              ADD 1 TO closest
+             ADD 1 TO pairsscanned
             END-PERFORM
+            MOVE idx TO ckptidxout
+            MOVE checkpointline TO checkpointrec
+            OPEN OUTPUT checkpointfile
+            WRITE checkpointrec
+            CLOSE checkpointfile
            END-PERFORM.
+           CLOSE pairsfile.
+           DELETE FILE checkpointfile
+           OPEN OUTPUT pairsfile
+           CLOSE pairsfile
            MOVE 0 TO idx
            MOVE closearr TO closearr2.
            SORT pidx2 ON ASCENDING KEY distance2.
@@ -118,6 +319,10 @@
             END-PERFORM
             IF resetter = 1 THEN SUBTRACT 1 FROM starti END-IF
            END-PERFORM.
+           OPEN OUTPUT membershipfile
+           MOVE "membershipfile" TO errfile
+           MOVE membershipstatus TO errstatus
+           PERFORM Checkstatus.
            PERFORM VARYING starti FROM 1 BY 1 UNTIL starti > numitems
             MOVE 0 TO cnt
             MOVE 0 TO idx2
@@ -133,6 +338,28 @@
              END-IF
             END-PERFORM
             IF idx2 < cnt THEN
+             ADD 1 TO circuitnum
+             MOVE cnt TO circuitsize(circuitnum)
+             MOVE SPACES TO memberline
+             MOVE 1 TO memberptr
+             STRING "CIRCUIT " DELIMITED BY SIZE INTO memberline
+              WITH POINTER memberptr
+             MOVE circuitnum TO memberidxtext
+             STRING FUNCTION TRIM(memberidxtext) " SIZE "
+              DELIMITED BY SIZE INTO memberline WITH POINTER memberptr
+             MOVE cnt TO memberidxtext
+             STRING FUNCTION TRIM(memberidxtext) " MEMBERS:"
+              DELIMITED BY SIZE INTO memberline WITH POINTER memberptr
+             PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > numitems
+              IF connected2(starti)(idx:1) = "X" THEN
+               MOVE idx TO memberidxtext
+               STRING " " FUNCTION TRIM(memberidxtext)
+                DELIMITED BY SIZE INTO memberline
+                WITH POINTER memberptr
+              END-IF
+             END-PERFORM
+             MOVE memberline TO memberrec
+             WRITE memberrec
              MOVE cnt TO tmp
              IF tmp > ans1 THEN
               MOVE ans1 TO tmp
@@ -147,6 +374,61 @@
              COMPUTE ans3 = FUNCTION MAX(tmp2, ans3)
             END-IF
            END-PERFORM.
+           CLOSE membershipfile.
+           SORT circuitsizeentry ON ASCENDING KEY circuitsize.
+           COMPUTE idx = 100002 - circuitnum
+           DISPLAY "Distinct circuits formed: " circuitnum
+           DISPLAY "Circuit sizes (ascending): "
+           PERFORM VARYING csidx FROM idx BY 1 UNTIL csidx > 100001
+            DISPLAY "  " circuitsize(csidx)
+           END-PERFORM.
            COMPUTE hd = ans1 * ans2 * ans3.
            DISPLAY hd " = " ans1 " * " ans2 " * " ans3.
+           ACCEPT endtime FROM TIME
+           COMPUTE endsecs =
+            FUNCTION INTEGER(endtime / 1000000) * 3600
+            + FUNCTION INTEGER(FUNCTION MOD(endtime, 1000000) / 10000)
+             * 60
+            + FUNCTION INTEGER(FUNCTION MOD(endtime, 10000) / 100)
+           COMPUTE elapsedsecs = endsecs - startsecs
+           IF elapsedsecs < 0 THEN
+            ADD 86400 TO elapsedsecs
+           END-IF
+           DISPLAY "Points read: " numitems
+           DISPLAY "Pairs scanned: " pairsscanned
+           DISPLAY "Elapsed seconds: " elapsedsecs
+           OPEN EXTEND reportfile
+           IF reportstatus NOT= "00" THEN
+            OPEN OUTPUT reportfile
+           END-IF
+           MOVE "reportfile" TO errfile
+           MOVE reportstatus TO errstatus
+           PERFORM Checkstatus
+           MOVE hd TO reportanswer
+           WRITE reportrec FROM reportline
+           MOVE circuitnum TO cclcount
+           WRITE reportrec FROM circuitcountline
+           PERFORM VARYING csidx FROM idx BY 1 UNTIL csidx > 100001
+            MOVE circuitsize(csidx) TO cslsize
+            WRITE reportrec FROM circuitsizeline
+           END-PERFORM
+           CLOSE reportfile
+           OPEN INPUT expectedfile
+           IF expectedstatus = "00" THEN
+            READ expectedfile INTO expectedrec
+            COMPUTE expectedanswer = FUNCTION NUMVAL(expectedrec)
+            IF expectedanswer = hd THEN
+             DISPLAY "expected-answer check: MATCH"
+            ELSE
+             DISPLAY "expected-answer check: MISMATCH - expected "
+              expectedanswer " got " hd
+            END-IF
+            CLOSE expectedfile
+           END-IF
            STOP RUN.
+
+           Checkstatus.
+            IF errstatus NOT= "00" THEN
+             DISPLAY "file error on " errfile " - status " errstatus
+             STOP RUN
+            END-IF.
