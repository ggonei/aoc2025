@@ -4,16 +4,70 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-             SELECT inputfile ASSIGN TO '/'-
-           'Users/georgeoneill/ess-dmsc/aoc2025/day8/input'
-              ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT inputfile ASSIGN TO inputpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS inputstatus.
+             SELECT checkpointfile ASSIGN TO checkpointpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS checkpointstatus.
+             SELECT pairsfile ASSIGN TO pairspath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS pairsstatus.
+             SELECT expectedfile ASSIGN TO expectedpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS expectedstatus.
+             SELECT reportfile ASSIGN TO reportpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS reportstatus.
 
        DATA DIVISION.
            FILE SECTION.
             FD inputfile.
             01 instruction PIC X(18).
+            FD checkpointfile.
+            01 checkpointrec PIC X(20).
+            FD pairsfile.
+            01 pairsrec PIC X(40).
+            FD expectedfile.
+            01 expectedrec PIC X(20).
+            FD reportfile.
+            01 reportrec PIC X(40).
 
            WORKING-STORAGE SECTION.
+            01 inputpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day8/input'.
+            01 checkpointpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day8/checkpoint.txt'.
+            01 pairspath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day8/pairs.txt'.
+            01 expectedpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day8/p2expected.txt'.
+            01 reportbase PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day8/p2report'.
+            01 reportpath PIC X(250) VALUE SPACES.
+            01 reportdate PIC X(8) VALUE SPACES.
+            01 reportline.
+             02 FILLER PIC X(7) VALUE "ANSWER ".
+             02 reportanswer PIC Z(17)9.
+            01 inputstatus PIC X(2) VALUE SPACES.
+            01 checkpointstatus PIC X(2) VALUE SPACES.
+            01 pairsstatus PIC X(2) VALUE SPACES.
+            01 expectedstatus PIC X(2) VALUE SPACES.
+            01 reportstatus PIC X(2) VALUE SPACES.
+            01 expectedanswer PIC s9(18) VALUE 0.
+            01 errfile PIC X(30) VALUE SPACES.
+            01 errstatus PIC X(2) VALUE SPACES.
+            01 batchyear PIC X(10) VALUE "aoc2025".
+            01 startidx PIC s9(7) VALUE 1.
+            01 checkpointline.
+             02 FILLER PIC X(6) VALUE "LASTI ".
+             02 ckptidxout PIC 9(7).
+            01 pairsline.
+             02 plorigpos PIC 9(6).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 plneighbour PIC 9(6).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 pldistance PIC 9(18).
             01 eofile PIC 9(1) VALUE 0.
             01 broken PIC 9(1) VALUE 1.
             01 closest PIC s9(6) VALUE 1.
@@ -28,6 +82,8 @@
             01 idx2 PIC s9(6) VALUE 0.
             01 starti PIC s9(6) VALUE 0.
             01 numitems PIC s9(7) VALUE 0.
+            01 rawmaxpoints PIC X(7) VALUE SPACES.
+            01 maxpoints PIC s9(7) VALUE 100001.
             01 tmpstring PIC X(1001) VALUE SPACES.
             01 positions.
              02 place OCCURS 100001 TIMES.
@@ -38,8 +94,64 @@
               03 origpos PIC s9(6) VALUE 999999.
               03 neighbour PIC s9(6) VALUE 999999.
               03 circuit PIC s9(7) VALUE 0.
+            01 starttime PIC 9(8) VALUE 0.
+            01 endtime PIC 9(8) VALUE 0.
+            01 startsecs PIC 9(7) VALUE 0.
+            01 endsecs PIC 9(7) VALUE 0.
+            01 elapsedsecs PIC s9(7) VALUE 0.
+            01 pairsscanned PIC 9(10) VALUE 0.
 
        PROCEDURE DIVISION.
+           ACCEPT starttime FROM TIME
+           COMPUTE startsecs =
+            FUNCTION INTEGER(starttime / 1000000) * 3600
+            + FUNCTION INTEGER(FUNCTION MOD(starttime, 1000000) / 10000)
+             * 60
+            + FUNCTION INTEGER(FUNCTION MOD(starttime, 10000) / 100)
+           ACCEPT batchyear FROM ENVIRONMENT "AOC_YEAR"
+           IF batchyear = SPACES THEN
+            MOVE "aoc2025" TO batchyear
+           END-IF
+           ACCEPT inputpath FROM ENVIRONMENT "DAY8_P2_INPUT"
+           IF inputpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day8/input'
+             DELIMITED BY SIZE INTO inputpath
+           END-IF
+           ACCEPT checkpointpath FROM ENVIRONMENT "DAY8_P2_CHECKPOINT"
+           IF checkpointpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day8/checkpoint.txt'
+             DELIMITED BY SIZE INTO checkpointpath
+           END-IF
+           ACCEPT pairspath FROM ENVIRONMENT "DAY8_P2_PAIRS"
+           IF pairspath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day8/pairs.txt'
+             DELIMITED BY SIZE INTO pairspath
+           END-IF
+           ACCEPT rawmaxpoints FROM ENVIRONMENT "DAY8_P2_MAXPOINTS"
+           IF rawmaxpoints NOT= SPACES THEN
+            COMPUTE maxpoints = FUNCTION NUMVAL(rawmaxpoints)
+           END-IF
+           ACCEPT expectedpath FROM ENVIRONMENT "DAY8_P2_EXPECTED"
+           IF expectedpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day8/p2expected.txt'
+             DELIMITED BY SIZE INTO expectedpath
+           END-IF
+           ACCEPT reportbase FROM ENVIRONMENT "DAY8_P2_REPORT"
+           IF reportbase = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day8/p2report'
+             DELIMITED BY SIZE INTO reportbase
+           END-IF
+           ACCEPT reportdate FROM ENVIRONMENT "DAY8_P2_REPORTDATE"
+           IF reportdate = SPACES THEN
+            MOVE FUNCTION CURRENT-DATE(1:8) TO reportdate
+           END-IF
+           STRING FUNCTION TRIM(reportbase) "_" reportdate ".txt"
+            DELIMITED BY SIZE INTO reportpath
       *Day 8 summary:
       *Really hard and frustrating. Storing the circuit in COBOL was not
       *trivial but I eventually managed it using a loop and differing
@@ -50,13 +162,20 @@
       *I also got tripped up by trying and failing to compare signed int
       *and just time limitations (had a nice circuit implementation but
       *it took way too long for large N).
-           OPEN INPUT inputfile.
+           OPEN INPUT inputfile
+           MOVE "inputfile" TO errfile
+           MOVE inputstatus TO errstatus
+           PERFORM Checkstatus.
            PERFORM UNTIL eofile > 0
             READ inputfile
              AT END
               ADD 1 TO eofile
              NOT AT END
               ADD 1 TO idx
+              IF idx > maxpoints THEN
+               DISPLAY "too many points - limit is " maxpoints
+               STOP RUN
+              END-IF
               MOVE idx TO numitems
               UNSTRING instruction DELIMITED BY "," INTO
                posi(idx,1)
@@ -64,10 +183,45 @@
                posi(idx,3)
            END-PERFORM.
            CLOSE inputfile.
-           PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > numitems
+           OPEN INPUT checkpointfile.
+           IF checkpointstatus = "00" THEN
+            READ checkpointfile INTO checkpointrec
+            COMPUTE startidx = FUNCTION NUMVAL(checkpointrec(7:7)) + 1
+            CLOSE checkpointfile
+            DISPLAY "resuming nearest-neighbour scan from idx "
+             startidx
+            OPEN INPUT pairsfile
+            MOVE "00" TO pairsstatus
+            PERFORM UNTIL pairsstatus NOT= "00"
+             READ pairsfile INTO pairsrec
+             IF pairsstatus = "00" THEN
+              IF closest > 990001 THEN
+               DISPLAY "too many point pairs - limit is 990001"
+               STOP RUN
+              END-IF
+              MOVE FUNCTION NUMVAL(pairsrec(1:6)) TO origpos(closest)
+              MOVE FUNCTION NUMVAL(pairsrec(8:6)) TO neighbour(closest)
+              COMPUTE hd = FUNCTION NUMVAL(pairsrec(15:18))
+              MOVE hd TO distance(closest)
+              IF hd < hdsmallest THEN MOVE hd TO hdsmallest END-IF
+              ADD 1 TO closest
+             END-IF
+            END-PERFORM
+            CLOSE pairsfile
+            OPEN EXTEND pairsfile
+           ELSE
+            MOVE 1 TO startidx
+            CLOSE checkpointfile
+            OPEN OUTPUT pairsfile
+           END-IF
+           PERFORM VARYING idx FROM startidx BY 1 UNTIL idx > numitems
             ADD 1 TO idx GIVING starti
             PERFORM VARYING idx2 FROM idx BY 1 UNTIL idx2 > numitems
              IF idx NOT= idx2 THEN
+              IF closest > 990001 THEN
+               DISPLAY "too many point pairs - limit is 990001"
+               STOP RUN
+              END-IF
               COMPUTE hd = (posi(idx,1) - posi(idx2,1)) ** 2
                + (posi(idx,2) - posi(idx2,2)) ** 2
                + (posi(idx,3) - posi(idx2,3)) ** 2
@@ -75,10 +229,25 @@
               IF hd < hdsmallest THEN MOVE hd TO hdsmallest END-IF
               MOVE idx TO origpos(closest)
               MOVE idx2 TO neighbour(closest)
+              MOVE idx TO plorigpos
+              MOVE idx2 TO plneighbour
+              MOVE hd TO pldistance
+              MOVE pairsline TO pairsrec
+              WRITE pairsrec
               ADD 1 TO closest
+              ADD 1 TO pairsscanned
              END-IF
             END-PERFORM
+            MOVE idx TO ckptidxout
+            MOVE checkpointline TO checkpointrec
+            OPEN OUTPUT checkpointfile
+            WRITE checkpointrec
+            CLOSE checkpointfile
            END-PERFORM.
+           CLOSE pairsfile.
+           DELETE FILE checkpointfile
+           OPEN OUTPUT pairsfile
+           CLOSE pairsfile
            DISPLAY "numitems:" numitems ",pairs:" closest ";" hdsmallest
            MOVE 0 TO idx
            SORT pidx ON ASCENDING KEY distance.
@@ -95,4 +264,45 @@
             END-IF
            END-PERFORM.
            DISPLAY hd.
+           ACCEPT endtime FROM TIME
+           COMPUTE endsecs =
+            FUNCTION INTEGER(endtime / 1000000) * 3600
+            + FUNCTION INTEGER(FUNCTION MOD(endtime, 1000000) / 10000)
+             * 60
+            + FUNCTION INTEGER(FUNCTION MOD(endtime, 10000) / 100)
+           COMPUTE elapsedsecs = endsecs - startsecs
+           IF elapsedsecs < 0 THEN
+            ADD 86400 TO elapsedsecs
+           END-IF
+           DISPLAY "Points read: " numitems
+           DISPLAY "Pairs scanned: " pairsscanned
+           DISPLAY "Elapsed seconds: " elapsedsecs
+           OPEN EXTEND reportfile
+           IF reportstatus NOT= "00" THEN
+            OPEN OUTPUT reportfile
+           END-IF
+           MOVE "reportfile" TO errfile
+           MOVE reportstatus TO errstatus
+           PERFORM Checkstatus
+           MOVE hd TO reportanswer
+           WRITE reportrec FROM reportline
+           CLOSE reportfile
+           OPEN INPUT expectedfile
+           IF expectedstatus = "00" THEN
+            READ expectedfile INTO expectedrec
+            COMPUTE expectedanswer = FUNCTION NUMVAL(expectedrec)
+            IF expectedanswer = hd THEN
+             DISPLAY "expected-answer check: MATCH"
+            ELSE
+             DISPLAY "expected-answer check: MISMATCH - expected "
+              expectedanswer " got " hd
+            END-IF
+            CLOSE expectedfile
+           END-IF
            STOP RUN.
+
+           Checkstatus.
+            IF errstatus NOT= "00" THEN
+             DISPLAY "file error on " errfile " - status " errstatus
+             STOP RUN
+            END-IF.
