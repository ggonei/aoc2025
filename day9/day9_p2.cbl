@@ -4,12 +4,22 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
              FILE-CONTROL.
-               SELECT inputfile ASSIGN TO '/'-
-               'Users/georgeoneill/ess-dmsc/aoc2025/day9/input'
-                 ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT inputfile ASSIGN TO inputpath
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS inputstatus.
                SELECT tmpfile ASSIGN TO tmpwork.
-               SELECT sortedfile ASSIGN TO '/'-
-               'Users/georgeoneill/ess-dmsc/aoc2025/day9/output'.
+               SELECT sortedfile ASSIGN TO outputpath
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS sortedstatus.
+               SELECT rejectfile ASSIGN TO rejectpath
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS rejectstatus.
+               SELECT expectedfile ASSIGN TO expectedpath
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS expectedstatus.
+               SELECT reportfile ASSIGN TO reportpath
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS reportstatus.
 
        DATA DIVISION.
            FILE SECTION.
@@ -17,11 +27,54 @@
              01 instruction PIC X(12).
              FD sortedfile.
              01 instructions PIC X(12).
+             01 cornersrec PIC X(120).
              SD tmpfile.
              01 instructiont PIC X(12).
+             FD rejectfile.
+             01 rejectrec PIC X(40).
+             FD expectedfile.
+             01 expectedrec PIC X(20).
+             FD reportfile.
+             01 reportrec PIC X(40).
 
            WORKING-STORAGE SECTION.
+             01 inputpath PIC X(250) VALUE
+              '/Users/georgeoneill/ess-dmsc/aoc2025/day9/input'.
+             01 outputpath PIC X(250) VALUE
+              '/Users/georgeoneill/ess-dmsc/aoc2025/day9/output'.
+             01 expectedpath PIC X(250) VALUE
+              '/Users/georgeoneill/ess-dmsc/aoc2025/day9/'-
+              'p2expected.txt'.
+             01 reportbase PIC X(250) VALUE
+              '/Users/georgeoneill/ess-dmsc/aoc2025/day9/'-
+              'p2report'.
+             01 reportpath PIC X(250) VALUE SPACES.
+             01 reportdate PIC X(8) VALUE SPACES.
+             01 reportline.
+               02 FILLER PIC X(7) VALUE "ANSWER ".
+               02 reportanswer PIC Z(17)9.
+             01 rejectpath PIC X(250) VALUE
+              '/Users/georgeoneill/ess-dmsc/aoc2025/day9/'-
+              'p2rejects.txt'.
+             01 rejectline.
+               02 FILLER PIC X(9) VALUE "REJECTED:".
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 rejectx PIC X(10).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 rejecty PIC X(10).
+             01 inputstatus PIC X(2) VALUE SPACES.
+             01 sortedstatus PIC X(2) VALUE SPACES.
+             01 rejectstatus PIC X(2) VALUE SPACES.
+             01 expectedstatus PIC X(2) VALUE SPACES.
+             01 reportstatus PIC X(2) VALUE SPACES.
+             01 expectedanswer PIC 9(18) VALUE 0.
+             01 errfile PIC X(30) VALUE SPACES.
+             01 errstatus PIC X(2) VALUE SPACES.
+             01 batchyear PIC X(10) VALUE "aoc2025".
              01 eofile PIC 9(1) VALUE 0.
+             01 rawx PIC X(10).
+             01 rawy PIC X(10).
+             01 rejectedrecs PIC 9(5) VALUE 0.
              01 bigside PIC 9(5) VALUE 0.
              01 bigx PIC 9(5) VALUE 0.
              01 bigy PIC 9(5) VALUE 0.
@@ -33,24 +86,96 @@
              01 idx2 PIC 9(5) VALUE 0.
              01 rectbiggest PIC 9(18) VALUE 0.
              01 rect PIC 9(18) VALUE 0.
+             01 bestidx PIC 9(5) VALUE 0.
+             01 cornertext PIC Z(18).
+             01 cornersline PIC X(120) VALUE SPACES.
+             01 cornersptr PIC 9(3) VALUE 1.
              01 positions.
-               02 coord OCCURS 1000 TIMES.
+               02 coord OCCURS 20000 TIMES.
                  03 posix PIC s9(5) VALUE 0.
                  03 posiy PIC s9(5) VALUE 0.
 
        PROCEDURE DIVISION.
-           OPEN INPUT inputfile.
+           ACCEPT batchyear FROM ENVIRONMENT "AOC_YEAR"
+           IF batchyear = SPACES THEN
+            MOVE "aoc2025" TO batchyear
+           END-IF
+           ACCEPT inputpath FROM ENVIRONMENT "DAY9_P2_INPUT"
+           IF inputpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day9/input'
+             DELIMITED BY SIZE INTO inputpath
+           END-IF
+           ACCEPT outputpath FROM ENVIRONMENT "DAY9_P2_OUTPUT"
+           IF outputpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day9/output'
+             DELIMITED BY SIZE INTO outputpath
+           END-IF
+           ACCEPT expectedpath FROM ENVIRONMENT "DAY9_P2_EXPECTED"
+           IF expectedpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day9/p2expected.txt'
+             DELIMITED BY SIZE INTO expectedpath
+           END-IF
+           ACCEPT reportbase FROM ENVIRONMENT "DAY9_P2_REPORT"
+           IF reportbase = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day9/p2report'
+             DELIMITED BY SIZE INTO reportbase
+           END-IF
+           ACCEPT rejectpath FROM ENVIRONMENT "DAY9_P2_REJECTS"
+           IF rejectpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day9/p2rejects.txt'
+             DELIMITED BY SIZE INTO rejectpath
+           END-IF
+           ACCEPT reportdate FROM ENVIRONMENT "DAY9_P2_REPORTDATE"
+           IF reportdate = SPACES THEN
+            MOVE FUNCTION CURRENT-DATE(1:8) TO reportdate
+           END-IF
+           STRING FUNCTION TRIM(reportbase) "_" reportdate ".txt"
+            DELIMITED BY SIZE INTO reportpath
+           SORT tmpfile ON ASCENDING KEY instructiont
+             USING inputfile
+             GIVING sortedfile
+           OPEN INPUT sortedfile
+           MOVE "sortedfile" TO errfile
+           MOVE sortedstatus TO errstatus
+           PERFORM Checkstatus.
+           OPEN OUTPUT rejectfile
+           MOVE "rejectfile" TO errfile
+           MOVE rejectstatus TO errstatus
+           PERFORM Checkstatus.
            PERFORM UNTIL eofile > 0
-             READ inputfile
+             READ sortedfile
              AT END
                ADD 1 TO eofile
              NOT AT END
-               ADD 1 TO cnt
-               UNSTRING instruction DELIMITED BY "," INTO
-                 posix(cnt)
-                 posiy(cnt)
+               UNSTRING instructions DELIMITED BY "," INTO
+                 rawx
+                 rawy
+               IF FUNCTION ABS(FUNCTION NUMVAL(rawx)) > 99999
+                OR FUNCTION ABS(FUNCTION NUMVAL(rawy)) > 99999
+               THEN
+                 ADD 1 TO rejectedrecs
+                 MOVE rawx TO rejectx
+                 MOVE rawy TO rejecty
+                 WRITE rejectrec FROM rejectline
+               ELSE
+                 ADD 1 TO cnt
+                 IF cnt > 20000 THEN
+                   DISPLAY "too many coordinates - limit is 20000"
+                   STOP RUN
+                 END-IF
+                 COMPUTE posix(cnt) = FUNCTION NUMVAL(rawx)
+                 COMPUTE posiy(cnt) = FUNCTION NUMVAL(rawy)
+               END-IF
            END-PERFORM.
-           CLOSE inputfile.
+           CLOSE sortedfile.
+           CLOSE rejectfile.
+           DISPLAY "Coordinates rejected as out-of-range: "
+            rejectedrecs
            PERFORM VARYING idx FROM 2 BY 1 UNTIL idx > cnt
              IF FUNCTION ABS(posix(idx - 1) - posix(idx)) > bigx THEN
                MOVE FUNCTION ABS(posix(idx - 1) - posix(idx)) TO bigx
@@ -90,6 +215,7 @@
                  DISPLAY " " posix(posbx + 1) "," posiy(posbx + 1)
                  DISPLAY " " posix(posbx - 1) "," posiy(posbx - 1)
                  MOVE rect TO rectbiggest
+                 MOVE idx TO bestidx
                END-IF
       *        IF posix(idx) = posix(posbx)
       *        AND posix(idx + 1) = posix(posbx + 1)
@@ -98,7 +224,82 @@
       *        AND posiy(idx + 1) = posiy(posby + 1)
       *        THEN DISPLAY "SuccessY: " idx
            END-PERFORM.
+           MOVE SPACES TO cornersline
+           MOVE 1 TO cornersptr
+           STRING "BEST RECT " DELIMITED BY SIZE INTO cornersline
+             WITH POINTER cornersptr
+           MOVE rectbiggest TO cornertext
+           STRING FUNCTION TRIM(cornertext) " CORNERS "
+             DELIMITED BY SIZE INTO cornersline
+             WITH POINTER cornersptr
+           MOVE posix(bestidx) TO cornertext
+           STRING "(" FUNCTION TRIM(cornertext) ","
+             DELIMITED BY SIZE INTO cornersline
+             WITH POINTER cornersptr
+           MOVE posiy(bestidx) TO cornertext
+           STRING FUNCTION TRIM(cornertext) "),("
+             DELIMITED BY SIZE INTO cornersline
+             WITH POINTER cornersptr
+           MOVE posix(posbx) TO cornertext
+           STRING FUNCTION TRIM(cornertext) ","
+             DELIMITED BY SIZE INTO cornersline
+             WITH POINTER cornersptr
+           MOVE posiy(bestidx) TO cornertext
+           STRING FUNCTION TRIM(cornertext) "),("
+             DELIMITED BY SIZE INTO cornersline
+             WITH POINTER cornersptr
+           MOVE posix(posbx) TO cornertext
+           STRING FUNCTION TRIM(cornertext) ","
+             DELIMITED BY SIZE INTO cornersline
+             WITH POINTER cornersptr
+           MOVE posiy(posbx) TO cornertext
+           STRING FUNCTION TRIM(cornertext) "),("
+             DELIMITED BY SIZE INTO cornersline
+             WITH POINTER cornersptr
+           MOVE posix(bestidx) TO cornertext
+           STRING FUNCTION TRIM(cornertext) ","
+             DELIMITED BY SIZE INTO cornersline
+             WITH POINTER cornersptr
+           MOVE posiy(posbx) TO cornertext
+           STRING FUNCTION TRIM(cornertext) ")"
+             DELIMITED BY SIZE INTO cornersline
+             WITH POINTER cornersptr
+           OPEN EXTEND sortedfile
+           MOVE "sortedfile" TO errfile
+           MOVE sortedstatus TO errstatus
+           PERFORM Checkstatus
+           MOVE cornersline TO cornersrec
+           WRITE cornersrec
+           CLOSE sortedfile
+           OPEN EXTEND reportfile
+           IF reportstatus NOT= "00" THEN
+            OPEN OUTPUT reportfile
+           END-IF
+           MOVE "reportfile" TO errfile
+           MOVE reportstatus TO errstatus
+           PERFORM Checkstatus
+           MOVE rectbiggest TO reportanswer
+           WRITE reportrec FROM reportline
+           CLOSE reportfile
+           OPEN INPUT expectedfile
+           IF expectedstatus = "00" THEN
+            READ expectedfile INTO expectedrec
+            COMPUTE expectedanswer = FUNCTION NUMVAL(expectedrec)
+            IF expectedanswer = rectbiggest THEN
+             DISPLAY "expected-answer check: MATCH"
+            ELSE
+             DISPLAY "expected-answer check: MISMATCH - expected "
+              expectedanswer " got " rectbiggest
+            END-IF
+            CLOSE expectedfile
+           END-IF
            STOP RUN.
+
+           Checkstatus.
+            IF errstatus NOT= "00" THEN
+             DISPLAY "file error on " errfile " - status " errstatus
+             STOP RUN
+            END-IF.
       *      COMPUTE rect =
       *       (FUNCTION ABS(posix(idx) - posix(idx2)) + 1) *
       *       (FUNCTION ABS(posiy(idx) - posiy(idx2)) + 1)
