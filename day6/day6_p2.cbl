@@ -4,16 +4,44 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-             SELECT inputfile ASSIGN TO '/'-
-           'Users/georgeoneill/ess-dmsc/aoc2025/day6/inputtst'
-              ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT inputfile ASSIGN TO inputpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS inputstatus.
+             SELECT expectedfile ASSIGN TO expectedpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS expectedstatus.
+             SELECT reportfile ASSIGN TO reportpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS reportstatus.
 
        DATA DIVISION.
            FILE SECTION.
             FD inputfile.
             01 instruction PIC X(5000).
+            FD expectedfile.
+            01 expectedrec PIC X(20).
+            FD reportfile.
+            01 reportrec PIC X(40).
 
            WORKING-STORAGE SECTION.
+            01 inputpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day6/inputtst'.
+            01 expectedpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day6/p2expected.txt'.
+            01 reportbase PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day6/p2report'.
+            01 reportpath PIC X(250) VALUE SPACES.
+            01 reportdate PIC X(8) VALUE SPACES.
+            01 reportline.
+             02 FILLER PIC X(7) VALUE "ANSWER ".
+             02 reportanswer PIC Z(17)9.
+            01 inputstatus PIC X(2) VALUE SPACES.
+            01 expectedstatus PIC X(2) VALUE SPACES.
+            01 reportstatus PIC X(2) VALUE SPACES.
+            01 expectedanswer PIC 9(18) VALUE 0.
+            01 errfile PIC X(30) VALUE SPACES.
+            01 errstatus PIC X(2) VALUE SPACES.
+            01 batchyear PIC X(10) VALUE "aoc2025".
             01 ans PIC 9(18) VALUE 0.
             01 cumans PIC 9(18) VALUE 0.
             01 digits PIC X(5) VALUE SPACE.
@@ -22,77 +50,159 @@
             01 len PIC 9(4) VALUE 0.
             01 maxn PIC 9(4) VALUE 0.
             01 minn PIC 9(4) VALUE 0.
-            01 nlines PIC 9(1) VALUE 4.
+            01 nlines PIC 9(1) VALUE 0.
+            01 markerchar PIC X(1) VALUE "*".
+            01 headerrows PIC 9(1) VALUE 0.
+            01 hdrtag PIC X(10) VALUE SPACES.
+            01 hdrrowstok PIC X(10) VALUE SPACES.
+            01 hdrmarkertok PIC X(10) VALUE SPACES.
+            01 hdrjunk PIC X(10) VALUE SPACES.
+            01 founddatarows PIC 9(1) VALUE 0.
             01 numitems PIC 9(4) VALUE 0.
             01 posi PIC 9(5) VALUE 0.
             01 ptr PIC 9(5) VALUE 1.
             01 tmp PIC X(10) VALUE SPACES.
+            01 helpermodo PIC 9(5) VALUE 1.
+            01 helperinput1 PIC 9(5) VALUE 0.
+            01 helperinput2 PIC 9(5) VALUE 0.
+            01 helperinput3 PIC 9(5) VALUE 0.
+            01 helperinput4 PIC 9(5) VALUE 0.
+            01 helperans PIC 9(8) VALUE 0.
             01 myarray.
              02 inputs OCCURS 5 TIMES INDEXED BY linen.
-              03 item PIC X(10) OCCURS 2000 TIMES INDEXED BY idx.
+              03 item PIC X(10) OCCURS 10000 TIMES INDEXED BY idx.
            01 myptrarray.
              02 ptrinputs OCCURS 5 TIMES INDEXED BY lineptr.
-              03 ptritem PIC 9(5) OCCURS 2000 TIMES INDEXED BY ptridx.
+              03 ptritem PIC 9(5) OCCURS 10000 TIMES INDEXED BY ptridx.
 
        PROCEDURE DIVISION.
-           OPEN INPUT inputfile.
+           ACCEPT batchyear FROM ENVIRONMENT "AOC_YEAR"
+           IF batchyear = SPACES THEN
+            MOVE "aoc2025" TO batchyear
+           END-IF
+           ACCEPT inputpath FROM ENVIRONMENT "DAY6_P1_INPUT"
+           IF inputpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day6/inputtst'
+             DELIMITED BY SIZE INTO inputpath
+           END-IF
+           ACCEPT expectedpath FROM ENVIRONMENT "DAY6_P2_EXPECTED"
+           IF expectedpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day6/p2expected.txt'
+             DELIMITED BY SIZE INTO expectedpath
+           END-IF
+           ACCEPT reportbase FROM ENVIRONMENT "DAY6_P2_REPORT"
+           IF reportbase = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day6/p2report'
+             DELIMITED BY SIZE INTO reportbase
+           END-IF
+           ACCEPT reportdate FROM ENVIRONMENT "DAY6_P2_REPORTDATE"
+           IF reportdate = SPACES THEN
+            MOVE FUNCTION CURRENT-DATE(1:8) TO reportdate
+           END-IF
+           STRING FUNCTION TRIM(reportbase) "_" reportdate ".txt"
+            DELIMITED BY SIZE INTO reportpath
+           OPEN INPUT inputfile
+           MOVE "inputfile" TO errfile
+           MOVE inputstatus TO errstatus
+           PERFORM Checkstatus.
            MOVE 1 TO linen
+           READ inputfile
+            AT END
+             ADD 1 TO eofile
+            NOT AT END
+             IF instruction(1:6) = "HEADER" THEN
+              UNSTRING instruction DELIMITED BY " " INTO
+               hdrtag hdrrowstok hdrmarkertok
+              UNSTRING hdrrowstok DELIMITED BY "=" INTO
+               hdrjunk headerrows
+              UNSTRING hdrmarkertok DELIMITED BY "=" INTO
+               hdrjunk markerchar
+              DISPLAY "header record found - expecting " headerrows
+               " data row(s), operation marker '" markerchar "'"
+              READ inputfile
+               AT END
+                ADD 1 TO eofile
+               NOT AT END
+                PERFORM Stackrow
+              END-READ
+             ELSE
+              PERFORM Stackrow
+             END-IF
+           END-READ.
            PERFORM UNTIL eofile > 0
             READ inputfile
              AT END
               ADD 1 TO eofile
              NOT AT END
-              MOVE 0 TO eoline
-              MOVE 1 TO ptr
-              MOVE 1 TO idx
-              PERFORM UNTIL eoline > 1
-               UNSTRING instruction DELIMITED BY ALL SPACES INTO
-               tmp WITH POINTER ptr
-               IF tmp = SPACES THEN
-                ADD 1 TO eoline
-                IF idx = 1 THEN MOVE ptr TO ptritem(linen, 1) END-IF
-               ELSE
-                MOVE tmp TO item(linen, idx)
-                MOVE ptr TO ptritem(linen, idx + 1)
-                MOVE SPACES to tmp
-                MOVE 0 TO eoline
-                ADD 1 TO idx
-                MOVE idx TO numitems
-               END-IF
-              END-PERFORM
-              ADD 1 TO linen
-              IF linen = nlines + 1 THEN ADD 1 TO eofile END-IF
+              PERFORM Stackrow
            END-PERFORM.
+           IF headerrows > 0 THEN
+            COMPUTE founddatarows = nlines - 1
+            IF headerrows NOT= founddatarows THEN
+             DISPLAY "header declared " headerrows " data row(s) but "
+              "found " founddatarows " before the marker row"
+            END-IF
+           END-IF
            PERFORM VARYING linen FROM 1 BY 1 UNTIL linen > nlines
             IF ptritem(linen, 1) = 0 THEN MOVE 1 TO ptritem(linen, 1)
            END-PERFORM
            PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > numitems
-            IF item(nlines, idx) = "*" THEN
+            IF item(nlines, idx) = markerchar THEN
              MOVE 1 TO ans
             ELSE
              MOVE 0 TO ans
             END-IF
-            COMPUTE minn = FUNCTION MIN(
-             ptritem(1, idx),
-             ptritem(2, idx),
-             ptritem(3, idx)
-            )
+            MOVE ptritem(1, idx) TO minn
+            PERFORM VARYING linen FROM 2 BY 1 UNTIL linen > nlines - 1
+             IF ptritem(linen, idx) < minn THEN
+              MOVE ptritem(linen, idx) TO minn
+             END-IF
+            END-PERFORM
             PERFORM VARYING posi FROM 0 BY 1
-             UNTIL posi > ptritem(4, idx + 1) - 1 - minn
+             UNTIL posi > ptritem(nlines, idx + 1) - 1 - minn
              MOVE SPACE TO digits
+             MOVE 0 TO helperinput1, helperinput2, helperinput3,
+              helperinput4
              PERFORM VARYING linen FROM 1 BY 1 UNTIL linen > nlines - 1
               IF ptritem(linen, idx) + posi >= minn THEN
                STRING digits item(linen, idx)
                 (posi - (ptritem(linen, idx) - minn):1)
                 DELIMITED BY SPACE
                 INTO digits
+               IF item(linen, idx)
+                (posi - (ptritem(linen, idx) - minn):1)
+                IS NUMERIC THEN
+                EVALUATE linen
+                 WHEN 1
+                  MOVE item(linen, idx)
+                   (posi - (ptritem(linen, idx) - minn):1)
+                   TO helperinput1
+                 WHEN 2
+                  MOVE item(linen, idx)
+                   (posi - (ptritem(linen, idx) - minn):1)
+                   TO helperinput2
+                 WHEN 3
+                  MOVE item(linen, idx)
+                   (posi - (ptritem(linen, idx) - minn):1)
+                   TO helperinput3
+                 WHEN 4
+                  MOVE item(linen, idx)
+                   (posi - (ptritem(linen, idx) - minn):1)
+                   TO helperinput4
+                END-EVALUATE
+               END-IF
               END-IF
              END-PERFORM
-             IF FUNCTION NUMVAL(digits) > 0 THEN
-              IF item(nlines, idx) = "*" THEN
-               COMPUTE ans = ans * FUNCTION NUMVAL(digits)
+             CALL "helper" USING helpermodo helperinput1 helperinput2
+              helperinput3 helperinput4 helperans
+             IF helperans > 0 THEN
+              IF item(nlines, idx) = markerchar THEN
+               COMPUTE ans = ans * helperans
               ELSE
-               COMPUTE ans = ans + FUNCTION NUMVAL(digits)
+               COMPUTE ans = ans + helperans
               END-IF
               DISPLAY ans
              END-IF
@@ -101,4 +211,68 @@
            END-PERFORM.
            DISPLAY cumans.
            CLOSE inputfile.
+           OPEN EXTEND reportfile
+           IF reportstatus NOT= "00" THEN
+            OPEN OUTPUT reportfile
+           END-IF
+           MOVE "reportfile" TO errfile
+           MOVE reportstatus TO errstatus
+           PERFORM Checkstatus
+           MOVE cumans TO reportanswer
+           WRITE reportrec FROM reportline
+           CLOSE reportfile
+           OPEN INPUT expectedfile
+           IF expectedstatus = "00" THEN
+            READ expectedfile INTO expectedrec
+            COMPUTE expectedanswer = FUNCTION NUMVAL(expectedrec)
+            IF expectedanswer = cumans THEN
+             DISPLAY "expected-answer check: MATCH"
+            ELSE
+             DISPLAY "expected-answer check: MISMATCH - expected "
+              expectedanswer " got " cumans
+            END-IF
+            CLOSE expectedfile
+           END-IF
            STOP RUN.
+
+           Checkstatus.
+            IF errstatus NOT= "00" THEN
+             DISPLAY "file error on " errfile " - status " errstatus
+             STOP RUN
+            END-IF.
+
+           Stackrow.
+            MOVE 0 TO eoline
+            MOVE 1 TO ptr
+            MOVE 1 TO idx
+            PERFORM UNTIL eoline > 1
+             UNSTRING instruction DELIMITED BY ALL SPACES INTO
+             tmp WITH POINTER ptr
+             IF tmp = SPACES THEN
+              ADD 1 TO eoline
+              IF idx = 1 THEN MOVE ptr TO ptritem(linen, 1) END-IF
+             ELSE
+              IF idx >= 10000 THEN
+               DISPLAY "too many columns in stacked row - "
+                "limit is 10000"
+               STOP RUN
+              END-IF
+              MOVE tmp TO item(linen, idx)
+              MOVE ptr TO ptritem(linen, idx + 1)
+              MOVE SPACES to tmp
+              MOVE 0 TO eoline
+              ADD 1 TO idx
+              MOVE idx TO numitems
+             END-IF
+            END-PERFORM
+            IF item(linen, 1) = markerchar THEN
+             MOVE linen TO nlines
+             ADD 1 TO eofile
+            ELSE
+             IF linen = 5 THEN
+              DISPLAY "too many stacked rows before the "
+               "marker row - limit is 5"
+              STOP RUN
+             END-IF
+             ADD 1 TO linen
+            END-IF.
