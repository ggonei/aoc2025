@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. driver.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+               SELECT reportfile ASSIGN TO reportpath
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS reportstatus.
+
+       DATA DIVISION.
+           FILE SECTION.
+             FD reportfile.
+             01 reportrec PIC X(80).
+
+           WORKING-STORAGE SECTION.
+             01 reportpath PIC X(250) VALUE
+              '/Users/georgeoneill/ess-dmsc/aoc2025/batchreport.txt'.
+             01 reportstatus PIC X(2) VALUE SPACES.
+             01 batchroot PIC X(200) VALUE
+              '/Users/georgeoneill/ess-dmsc/aoc2025'.
+             01 errfile PIC X(30) VALUE SPACES.
+             01 errstatus PIC X(2) VALUE SPACES.
+             01 batchyear PIC X(10) VALUE "aoc2025".
+             01 numjobs PIC 9(2) VALUE 17.
+             01 jobidx PIC 9(2) VALUE 0.
+             01 jobdir PIC X(4) VALUE SPACES.
+             01 jobcommand PIC X(250) VALUE SPACES.
+             01 jobrawcode PIC S9(9) VALUE 0.
+             01 jobrc PIC S9(4) VALUE 0.
+             01 reportline.
+               02 rlname PIC X(14).
+               02 FILLER PIC X(14) VALUE " return code ".
+               02 rlrc PIC ---9.
+               02 FILLER PIC X(9) VALUE " elapsed ".
+               02 rlelapsed PIC Z(6)9.
+               02 FILLER PIC X(4) VALUE " sec".
+             01 summaryline.
+               02 FILLER PIC X(25) VALUE
+                "batch elapsed seconds: ".
+               02 slelapsed PIC Z(6)9.
+             01 timeraw PIC 9(8) VALUE 0.
+             01 timesecs PIC 9(7) VALUE 0.
+             01 jobstartsecs PIC 9(7) VALUE 0.
+             01 jobendsecs PIC 9(7) VALUE 0.
+             01 jobelapsed PIC s9(7) VALUE 0.
+             01 batchstartsecs PIC 9(7) VALUE 0.
+             01 batchendsecs PIC 9(7) VALUE 0.
+             01 batchelapsed PIC s9(7) VALUE 0.
+             01 jobtable-values.
+               02 FILLER PIC X(14) VALUE "day1          ".
+               02 FILLER PIC X(14) VALUE "day2          ".
+               02 FILLER PIC X(14) VALUE "day2-p2       ".
+               02 FILLER PIC X(14) VALUE "day3-p1       ".
+               02 FILLER PIC X(14) VALUE "day3-p2       ".
+               02 FILLER PIC X(14) VALUE "day4-p1       ".
+               02 FILLER PIC X(14) VALUE "day4-p2       ".
+               02 FILLER PIC X(14) VALUE "day5-p1       ".
+               02 FILLER PIC X(14) VALUE "day5-p2       ".
+               02 FILLER PIC X(14) VALUE "day5-reconcile".
+               02 FILLER PIC X(14) VALUE "day6-p2       ".
+               02 FILLER PIC X(14) VALUE "day7-p1       ".
+               02 FILLER PIC X(14) VALUE "day7-p2       ".
+               02 FILLER PIC X(14) VALUE "day8-p1       ".
+               02 FILLER PIC X(14) VALUE "day8-p2       ".
+               02 FILLER PIC X(14) VALUE "day9-p1       ".
+               02 FILLER PIC X(14) VALUE "day9-p2       ".
+             01 jobtable REDEFINES jobtable-values.
+               02 jobentry OCCURS 17 TIMES INDEXED BY jobx.
+                 03 jobname PIC X(14).
+             01 jobexe-values.
+               02 FILLER PIC X(14) VALUE "day1          ".
+               02 FILLER PIC X(14) VALUE "day2          ".
+               02 FILLER PIC X(14) VALUE "day2_p2       ".
+               02 FILLER PIC X(14) VALUE "day3_p1       ".
+               02 FILLER PIC X(14) VALUE "day3_p2       ".
+               02 FILLER PIC X(14) VALUE "day4          ".
+               02 FILLER PIC X(14) VALUE "day4          ".
+               02 FILLER PIC X(14) VALUE "day5_p1       ".
+               02 FILLER PIC X(14) VALUE "day5_p2       ".
+               02 FILLER PIC X(14) VALUE "day5_reconcile".
+               02 FILLER PIC X(14) VALUE "day6_p2       ".
+               02 FILLER PIC X(14) VALUE "day7          ".
+               02 FILLER PIC X(14) VALUE "day7          ".
+               02 FILLER PIC X(14) VALUE "day8_p1       ".
+               02 FILLER PIC X(14) VALUE "day8_p2       ".
+               02 FILLER PIC X(14) VALUE "day9_p1       ".
+               02 FILLER PIC X(14) VALUE "day9_p2       ".
+             01 jobexetable REDEFINES jobexe-values.
+               02 jobexeentry OCCURS 17 TIMES.
+                 03 jobexe PIC X(14).
+             01 jobenv-values.
+               02 FILLER PIC X(16) VALUE SPACES.
+               02 FILLER PIC X(16) VALUE SPACES.
+               02 FILLER PIC X(16) VALUE SPACES.
+               02 FILLER PIC X(16) VALUE SPACES.
+               02 FILLER PIC X(16) VALUE SPACES.
+               02 FILLER PIC X(16) VALUE "DAY4_PART=P1".
+               02 FILLER PIC X(16) VALUE "DAY4_PART=P2".
+               02 FILLER PIC X(16) VALUE SPACES.
+               02 FILLER PIC X(16) VALUE SPACES.
+               02 FILLER PIC X(16) VALUE SPACES.
+               02 FILLER PIC X(16) VALUE SPACES.
+               02 FILLER PIC X(16) VALUE "DAY7_PART=P1".
+               02 FILLER PIC X(16) VALUE "DAY7_PART=P2".
+               02 FILLER PIC X(16) VALUE SPACES.
+               02 FILLER PIC X(16) VALUE SPACES.
+               02 FILLER PIC X(16) VALUE SPACES.
+               02 FILLER PIC X(16) VALUE SPACES.
+             01 jobenvtable REDEFINES jobenv-values.
+               02 jobenventry OCCURS 17 TIMES.
+                 03 jobenv PIC X(16).
+
+       PROCEDURE DIVISION.
+           ACCEPT timeraw FROM TIME
+           PERFORM Timetosecs
+           MOVE timesecs TO batchstartsecs
+           ACCEPT batchyear FROM ENVIRONMENT "AOC_YEAR"
+           IF batchyear = SPACES THEN
+            MOVE "aoc2025" TO batchyear
+           END-IF
+           ACCEPT batchroot FROM ENVIRONMENT "DRIVER_BATCHROOT"
+           IF batchroot = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear)
+             DELIMITED BY SIZE INTO batchroot
+           END-IF
+           ACCEPT reportpath FROM ENVIRONMENT "DRIVER_REPORT"
+           IF reportpath = SPACES THEN
+            STRING FUNCTION TRIM(batchroot) '/batchreport.txt'
+             DELIMITED BY SIZE INTO reportpath
+           END-IF
+           OPEN OUTPUT reportfile
+           MOVE "reportfile" TO errfile
+           MOVE reportstatus TO errstatus
+           PERFORM Checkstatus.
+           PERFORM VARYING jobidx FROM 1 BY 1 UNTIL jobidx > numjobs
+            MOVE jobname(jobidx)(1:4) TO jobdir
+            IF jobenv(jobidx) = SPACES THEN
+             STRING FUNCTION TRIM(batchroot) "/"
+              FUNCTION TRIM(jobdir) "/"
+              FUNCTION TRIM(jobexe(jobidx))
+              DELIMITED BY SIZE INTO jobcommand
+            ELSE
+             STRING FUNCTION TRIM(jobenv(jobidx)) " "
+              FUNCTION TRIM(batchroot) "/"
+              FUNCTION TRIM(jobdir) "/"
+              FUNCTION TRIM(jobexe(jobidx))
+              DELIMITED BY SIZE INTO jobcommand
+            END-IF
+            DISPLAY "running " FUNCTION TRIM(jobcommand)
+            ACCEPT timeraw FROM TIME
+            PERFORM Timetosecs
+            MOVE timesecs TO jobstartsecs
+            CALL "SYSTEM" USING jobcommand
+            COMPUTE jobrawcode = RETURN-CODE
+            COMPUTE jobrc = jobrawcode / 256
+            ACCEPT timeraw FROM TIME
+            PERFORM Timetosecs
+            MOVE timesecs TO jobendsecs
+            COMPUTE jobelapsed = jobendsecs - jobstartsecs
+            IF jobelapsed < 0 THEN
+             ADD 86400 TO jobelapsed
+            END-IF
+            DISPLAY "elapsed seconds: " jobelapsed
+            MOVE jobname(jobidx) TO rlname
+            MOVE jobrc TO rlrc
+            MOVE jobelapsed TO rlelapsed
+            MOVE reportline TO reportrec
+            WRITE reportrec
+           END-PERFORM.
+           ACCEPT timeraw FROM TIME
+           PERFORM Timetosecs
+           MOVE timesecs TO batchendsecs
+           COMPUTE batchelapsed = batchendsecs - batchstartsecs
+           IF batchelapsed < 0 THEN
+            ADD 86400 TO batchelapsed
+           END-IF
+           MOVE batchelapsed TO slelapsed
+           MOVE summaryline TO reportrec
+           WRITE reportrec
+           CLOSE reportfile.
+           DISPLAY "batch run complete - report at "
+            FUNCTION TRIM(reportpath)
+           DISPLAY "batch elapsed seconds: " batchelapsed
+           STOP RUN.
+
+           Checkstatus.
+            IF errstatus NOT= "00" THEN
+             DISPLAY "file error on " errfile " - status " errstatus
+             STOP RUN
+            END-IF.
+
+           Timetosecs.
+            COMPUTE timesecs =
+             FUNCTION INTEGER(timeraw / 1000000) * 3600
+             + FUNCTION INTEGER(
+                FUNCTION MOD(timeraw, 1000000) / 10000) * 60
+             + FUNCTION INTEGER(FUNCTION MOD(timeraw, 10000) / 100).
