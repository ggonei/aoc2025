@@ -0,0 +1,369 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. day4.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+             SELECT inputfile ASSIGN TO inputpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS inputstatus.
+             SELECT snapshotfile ASSIGN TO snapshotpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS snapshotstatus.
+             SELECT expectedfile ASSIGN TO expectedpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS expectedstatus.
+             SELECT reportfile ASSIGN TO reportpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS reportstatus.
+
+       DATA DIVISION.
+           FILE SECTION.
+            FD inputfile.
+            01 instruction.
+             02 gridx PIC X(200).
+            FD snapshotfile.
+            01 snapshotrec PIC X(200).
+            FD expectedfile.
+            01 expectedrec PIC X(20).
+            FD reportfile.
+            01 reportrec PIC X(40).
+
+           WORKING-STORAGE SECTION.
+            01 part PIC X(2) VALUE "P1".
+            01 inputpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day4/inputtst'.
+            01 snapshotpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day4/spread.txt'.
+            01 snapshotheader.
+             02 FILLER PIC X(11) VALUE "Generation ".
+             02 snapshotgen PIC Z(4)9.
+            01 generation PIC 9(5) VALUE 0.
+            01 expectedpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day4/p1expected.txt'.
+            01 reportbase PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day4/p2report'.
+            01 reportpath PIC X(250) VALUE SPACES.
+            01 reportdate PIC X(8) VALUE SPACES.
+            01 reportline.
+             02 FILLER PIC X(7) VALUE "ANSWER ".
+             02 reportanswer PIC Z(17)9.
+            01 inputstatus PIC X(2) VALUE SPACES.
+            01 snapshotstatus PIC X(2) VALUE SPACES.
+            01 expectedstatus PIC X(2) VALUE SPACES.
+            01 reportstatus PIC X(2) VALUE SPACES.
+            01 expectedanswer PIC 9(18) VALUE 0.
+            01 errfile PIC X(30) VALUE SPACES.
+            01 errstatus PIC X(2) VALUE SPACES.
+            01 batchyear PIC X(10) VALUE "aoc2025".
+            01 eof PIC 9(11) VALUE 1.
+            01 gridy.
+             02 strip OCCURS 200 TIMES INDEXED BY posix.
+              03 posy PIC X(200).
+            01 posiy PIC s9(9).
+            01 poscnt PIC 9(1) VALUE 0.
+            01 domx PIC X(1) VALUE "Y".
+            01 dopx PIC X(1) VALUE "Y".
+            01 domy PIC X(1) VALUE "Y".
+            01 dopy PIC X(1) VALUE "Y".
+            01 cnt PIC 9(5) VALUE 1.
+            01 totcnt PIC 9(18) VALUE 0.
+            01 griddim PIC 9(3) VALUE 0.
+            01 rowsread PIC 9(3) VALUE 0.
+            01 cornercnt PIC 9(2) VALUE 0.
+            01 boundarymode PIC X(7) VALUE "CORNERS".
+            01 onboundary PIC X(1) VALUE "N".
+            01 starttime PIC 9(8) VALUE 0.
+            01 endtime PIC 9(8) VALUE 0.
+            01 startsecs PIC 9(7) VALUE 0.
+            01 endsecs PIC 9(7) VALUE 0.
+            01 elapsedsecs PIC s9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+           ACCEPT batchyear FROM ENVIRONMENT "AOC_YEAR"
+           IF batchyear = SPACES THEN
+            MOVE "aoc2025" TO batchyear
+           END-IF
+           ACCEPT part FROM ENVIRONMENT "DAY4_PART"
+           IF part = SPACES THEN
+            MOVE "P1" TO part
+           END-IF
+           ACCEPT inputpath FROM ENVIRONMENT "DAY4_INPUT"
+           IF inputpath = SPACES THEN
+            EVALUATE part
+             WHEN "P2" STRING '/Users/georgeoneill/ess-dmsc/'
+              FUNCTION TRIM(batchyear) '/day4/input'
+              DELIMITED BY SIZE INTO inputpath
+             WHEN OTHER STRING '/Users/georgeoneill/ess-dmsc/'
+              FUNCTION TRIM(batchyear) '/day4/inputtst'
+              DELIMITED BY SIZE INTO inputpath
+            END-EVALUATE
+           END-IF
+           ACCEPT expectedpath FROM ENVIRONMENT "DAY4_EXPECTED"
+           IF expectedpath = SPACES THEN
+            EVALUATE part
+             WHEN "P2" STRING '/Users/georgeoneill/ess-dmsc/'
+              FUNCTION TRIM(batchyear) '/day4/p2expected.txt'
+              DELIMITED BY SIZE INTO expectedpath
+             WHEN OTHER STRING '/Users/georgeoneill/ess-dmsc/'
+              FUNCTION TRIM(batchyear) '/day4/p1expected.txt'
+              DELIMITED BY SIZE INTO expectedpath
+            END-EVALUATE
+           END-IF
+           OPEN INPUT inputfile
+           MOVE "inputfile" TO errfile
+           MOVE inputstatus TO errstatus
+           PERFORM Checkstatus.
+           READ inputfile
+            AT END
+             ADD 1 TO eof
+            NOT AT END
+             COMPUTE griddim = FUNCTION LENGTH(FUNCTION TRIM(gridx))
+             IF griddim > 200 THEN
+              DISPLAY "grid too wide for this table - limit is 200"
+              STOP RUN
+             END-IF
+             MOVE gridx TO posy(eof)
+             ADD 1 TO eof
+             ADD 1 TO rowsread
+           END-READ.
+           PERFORM UNTIL eof > griddim
+            READ inputfile
+             AT END
+              ADD 1 TO eof
+             NOT AT END
+              MOVE gridx TO posy(eof)
+              ADD 1 TO eof
+              ADD 1 TO rowsread
+           END-PERFORM.
+           CLOSE inputfile.
+           IF rowsread NOT= griddim THEN
+            DISPLAY "short grid - expected " griddim
+             " rows, got " rowsread
+            STOP RUN
+           END-IF
+           IF part = "P2" THEN
+            PERFORM Dopart2
+           ELSE
+            PERFORM Dopart1
+           END-IF
+           STOP RUN.
+
+           Checkstatus.
+            IF errstatus NOT= "00" THEN
+             DISPLAY "file error on " errfile " - status " errstatus
+             STOP RUN
+            END-IF.
+
+           Dopart1.
+            ACCEPT boundarymode FROM ENVIRONMENT "DAY4_BOUNDARY"
+            IF boundarymode = SPACES THEN
+             MOVE "CORNERS" TO boundarymode
+            END-IF
+            PERFORM VARYING posix FROM 1 BY 1 UNTIL posix > griddim
+             PERFORM VARYING posiy FROM 1 BY 1 UNTIL posiy > griddim
+              MOVE "N" TO onboundary
+              IF boundarymode = "EDGES" THEN
+               IF posix = 1 OR posix = griddim
+                OR posiy = 1 OR posiy = griddim
+               THEN
+                MOVE "Y" TO onboundary
+               END-IF
+              ELSE
+               IF (posix = 1 OR posix = griddim)
+                AND (posiy = 1 OR posiy = griddim)
+               THEN
+                MOVE "Y" TO onboundary
+               END-IF
+              END-IF
+              IF onboundary = "Y" THEN
+               IF posy(posix)(posiy:1) = "@" THEN
+                DISPLAY "@"
+                ADD 1 TO cornercnt
+               END-IF
+              END-IF
+              DISPLAY posix "," posiy
+             END-PERFORM
+            END-PERFORM.
+
+            DISPLAY "Corners occupied: " cornercnt
+            OPEN INPUT expectedfile
+            IF expectedstatus = "00" THEN
+             READ expectedfile INTO expectedrec
+             COMPUTE expectedanswer = FUNCTION NUMVAL(expectedrec)
+             IF expectedanswer = cornercnt THEN
+              DISPLAY "expected-answer check: MATCH"
+             ELSE
+              DISPLAY "expected-answer check: MISMATCH - expected "
+               expectedanswer " got " cornercnt
+             END-IF
+             CLOSE expectedfile
+            END-IF.
+
+           Dopart2.
+            ACCEPT starttime FROM TIME
+            COMPUTE startsecs =
+             FUNCTION INTEGER(starttime / 1000000) * 3600
+             + FUNCTION INTEGER(
+                FUNCTION MOD(starttime, 1000000) / 10000) * 60
+             + FUNCTION INTEGER(FUNCTION MOD(starttime, 10000) / 100)
+            ACCEPT snapshotpath FROM ENVIRONMENT "DAY4_SNAPSHOT"
+            IF snapshotpath = SPACES THEN
+             STRING '/Users/georgeoneill/ess-dmsc/'
+              FUNCTION TRIM(batchyear) '/day4/spread.txt'
+              DELIMITED BY SIZE INTO snapshotpath
+            END-IF
+            ACCEPT reportbase FROM ENVIRONMENT "DAY4_REPORT"
+            IF reportbase = SPACES THEN
+             STRING '/Users/georgeoneill/ess-dmsc/'
+              FUNCTION TRIM(batchyear) '/day4/p2report'
+              DELIMITED BY SIZE INTO reportbase
+            END-IF
+            ACCEPT reportdate FROM ENVIRONMENT "DAY4_REPORTDATE"
+            IF reportdate = SPACES THEN
+             MOVE FUNCTION CURRENT-DATE(1:8) TO reportdate
+            END-IF
+            STRING FUNCTION TRIM(reportbase) "_" reportdate ".txt"
+             DELIMITED BY SIZE INTO reportpath
+            OPEN OUTPUT snapshotfile
+            MOVE "snapshotfile" TO errfile
+            MOVE snapshotstatus TO errstatus
+            PERFORM Checkstatus
+
+            PERFORM UNTIL cnt = 0
+            MOVE 1 TO cnt
+            PERFORM VARYING posix FROM 1 BY 1 UNTIL posix > griddim
+             PERFORM VARYING posiy FROM 1 BY 1 UNTIL posiy > griddim
+              IF posy(posix)(posiy:1) = "/" THEN
+               MOVE "." TO posy(posix)(posiy:1)
+              END-IF
+             END-PERFORM
+            END-PERFORM
+            PERFORM VARYING posix FROM 1 BY 1 UNTIL posix > griddim
+             PERFORM VARYING posiy FROM 1 BY 1 UNTIL posiy > griddim
+              MOVE 0 TO poscnt
+              IF posy(posix)(posiy:1) = "@" THEN
+               IF posix > 1 THEN MOVE "Y" TO domx ELSE MOVE "N" TO domx
+               END-IF
+               IF posix < griddim THEN MOVE "Y" TO dopx
+                ELSE MOVE "N" TO dopx
+               END-IF
+               IF posiy > 1 THEN
+                IF domx = "Y"
+                 AND (
+                  posy(posix - 1)(posiy - 1:1) = "/" OR
+                  posy(posix - 1)(posiy - 1:1) = "@"
+                 ) THEN
+                 ADD 1 TO poscnt
+                END-IF
+                IF (
+                  posy(posix)(posiy - 1:1) = "/" OR
+                  posy(posix)(posiy - 1:1) = "@"
+                 ) THEN
+                 ADD 1 TO poscnt
+                END-IF
+                IF dopx = "Y"
+                 AND (
+                  posy(posix + 1)(posiy - 1:1) = "/" OR
+                  posy(posix + 1)(posiy - 1:1) = "@"
+                 ) THEN
+                 ADD 1 TO poscnt
+                END-IF
+               END-IF
+               IF posiy < griddim THEN
+                IF domx = "Y"
+                 AND (
+                  posy(posix - 1)(posiy + 1:1) = "/" OR
+                  posy(posix - 1)(posiy + 1:1) = "@"
+                 ) THEN
+                 ADD 1 TO poscnt
+                END-IF
+                IF (
+                  posy(posix)(posiy + 1:1) = "/" OR
+                  posy(posix)(posiy + 1:1) = "@"
+                 ) THEN
+                 ADD 1 TO poscnt
+                END-IF
+                IF dopx = "Y"
+                 AND (
+                  posy(posix + 1)(posiy + 1:1) = "/" OR
+                  posy(posix + 1)(posiy + 1:1) = "@"
+                 ) THEN
+                 ADD 1 TO poscnt
+                END-IF
+               END-IF
+               IF domx = "Y"
+                 AND (
+                  posy(posix - 1)(posiy:1) = "/" OR
+                  posy(posix - 1)(posiy:1) = "@"
+                 ) THEN
+                ADD 1 TO poscnt
+               END-IF
+               IF dopx = "Y"
+                 AND (
+                  posy(posix + 1)(posiy:1) = "/" OR
+                  posy(posix + 1)(posiy:1) = "@"
+                 ) THEN
+                ADD 1 TO poscnt
+               END-IF
+               IF poscnt < 4 THEN
+                MOVE "/" TO posy(posix)(posiy:1)
+                ADD 1 TO cnt
+               END-IF
+              END-IF
+             END-PERFORM
+            END-PERFORM
+            ADD cnt TO totcnt
+            SUBTRACT 1 FROM totcnt
+            DISPLAY totcnt
+            ADD 1 TO generation
+            PERFORM Snapshot
+            IF cnt = 1 THEN MOVE 0 TO cnt END-IF
+            END-PERFORM
+
+            CLOSE snapshotfile
+            DISPLAY totcnt
+            ACCEPT endtime FROM TIME
+            COMPUTE endsecs =
+             FUNCTION INTEGER(endtime / 1000000) * 3600
+             + FUNCTION INTEGER(
+                FUNCTION MOD(endtime, 1000000) / 10000) * 60
+             + FUNCTION INTEGER(FUNCTION MOD(endtime, 10000) / 100)
+            COMPUTE elapsedsecs = endsecs - startsecs
+            IF elapsedsecs < 0 THEN
+             ADD 86400 TO elapsedsecs
+            END-IF
+            DISPLAY "Generations processed: " generation
+            DISPLAY "Elapsed seconds: " elapsedsecs
+
+            OPEN EXTEND reportfile
+            IF reportstatus NOT= "00" THEN
+             OPEN OUTPUT reportfile
+            END-IF
+            MOVE "reportfile" TO errfile
+            MOVE reportstatus TO errstatus
+            PERFORM Checkstatus
+            MOVE totcnt TO reportanswer
+            WRITE reportrec FROM reportline
+            CLOSE reportfile
+            OPEN INPUT expectedfile
+            IF expectedstatus = "00" THEN
+             READ expectedfile INTO expectedrec
+             COMPUTE expectedanswer = FUNCTION NUMVAL(expectedrec)
+             IF expectedanswer = totcnt THEN
+              DISPLAY "expected-answer check: MATCH"
+             ELSE
+              DISPLAY "expected-answer check: MISMATCH - expected "
+               expectedanswer " got " totcnt
+             END-IF
+             CLOSE expectedfile
+            END-IF.
+
+           Snapshot.
+            MOVE generation TO snapshotgen
+            MOVE snapshotheader TO snapshotrec
+            WRITE snapshotrec
+            PERFORM VARYING posix FROM 1 BY 1 UNTIL posix > griddim
+             MOVE posy(posix) TO snapshotrec
+             WRITE snapshotrec
+            END-PERFORM.
