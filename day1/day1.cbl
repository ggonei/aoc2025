@@ -4,28 +4,127 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-             SELECT inputfile ASSIGN TO '/'-
-           'Users/georgeoneill/ess-dmsc/aoc2025/day1/input'
-              ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT inputfile ASSIGN TO inputpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS inputstatus.
+             SELECT auditfile ASSIGN TO auditpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS auditstatus.
+             SELECT expectedfile ASSIGN TO expectedpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS expectedstatus.
+             SELECT reportfile ASSIGN TO reportpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS reportstatus.
 
        DATA DIVISION.
            FILE SECTION.
             FD inputfile.
             01 instruction.
              02 direction PIC A(1).
-             02 rawmagnitude PIC X(4).
+             02 rawmagnitude PIC X(9).
+            FD auditfile.
+            01 auditrec PIC X(40).
+            FD expectedfile.
+            01 expectedrec PIC X(20).
+            FD reportfile.
+            01 reportrec PIC X(40).
 
            WORKING-STORAGE SECTION.
+            01 inputpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day1/input'.
+            01 auditpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day1/audit.txt'.
+            01 expectedpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day1/expected.txt'.
+            01 inputstatus PIC X(2) VALUE SPACES.
+            01 auditstatus PIC X(2) VALUE SPACES.
+            01 expectedstatus PIC X(2) VALUE SPACES.
+            01 reportbase1 PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day1/p1report'.
+            01 reportbase2 PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day1/p2report'.
+            01 reportpath PIC X(250) VALUE SPACES.
+            01 reportdate PIC X(8) VALUE SPACES.
+            01 reportstatus PIC X(2) VALUE SPACES.
+            01 reportline.
+             02 FILLER PIC X(7) VALUE "ANSWER ".
+             02 reportanswer PIC Z(17)9.
+            01 batchyear PIC X(10) VALUE "aoc2025".
+            01 errfile PIC X(30) VALUE SPACES.
+            01 errstatus PIC X(2) VALUE SPACES.
+            01 expectedland PIC 9(7) VALUE 0.
+            01 expectedpass PIC 9(7) VALUE 0.
+            01 auditline.
+             02 auditdir PIC X(1).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 auditmag PIC -(8)9.
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 auditposi PIC -(8)9.
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 auditcounter PIC Z(6)9.
             01 eof PIC 9(1) VALUE 0.
-            01 clicks PIC 9(4) VALUE 0.
-            01 counter PIC 9(7) VALUE 0.
-            01 magnitude PIC s9(5) VALUE 0.
+            01 clicks PIC 9(7) VALUE 0.
+            01 passcounter PIC 9(7) VALUE 0.
+            01 landcounter PIC 9(7) VALUE 0.
+            01 magnitude PIC s9(9) VALUE 0.
+            01 origmagnitude PIC s9(9) VALUE 0.
             01 posi PIC s9(4) VALUE 50.
-            01 posinew PIC s9(4) VALUE 0.
+            01 posinew PIC s9(9) VALUE 0.
+            01 posiland PIC s9(9) VALUE 50.
+            01 badmagnitudes PIC 9(5) VALUE 0.
             01 rotation PIC s9(1) VALUE 0.
 
        PROCEDURE DIVISION.
+           ACCEPT batchyear FROM ENVIRONMENT "AOC_YEAR"
+           IF batchyear = SPACES THEN
+            MOVE "aoc2025" TO batchyear
+           END-IF
+           ACCEPT inputpath FROM ENVIRONMENT "DAY1_INPUT"
+           IF inputpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day1/input'
+             DELIMITED BY SIZE INTO inputpath
+           END-IF
+           ACCEPT auditpath FROM ENVIRONMENT "DAY1_AUDIT"
+           IF auditpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day1/audit.txt'
+             DELIMITED BY SIZE INTO auditpath
+           END-IF
+           ACCEPT expectedpath FROM ENVIRONMENT "DAY1_EXPECTED"
+           IF expectedpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day1/expected.txt'
+             DELIMITED BY SIZE INTO expectedpath
+           END-IF
+           ACCEPT reportbase1 FROM ENVIRONMENT "DAY1_P1_REPORT"
+           IF reportbase1 = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day1/p1report'
+             DELIMITED BY SIZE INTO reportbase1
+           END-IF
+           ACCEPT reportbase2 FROM ENVIRONMENT "DAY1_P2_REPORT"
+           IF reportbase2 = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day1/p2report'
+             DELIMITED BY SIZE INTO reportbase2
+           END-IF
+           ACCEPT reportdate FROM ENVIRONMENT "DAY1_REPORTDATE"
+           IF reportdate = SPACES THEN
+            MOVE FUNCTION CURRENT-DATE(1:8) TO reportdate
+           END-IF
+      *Day 1, combined: reads inputfile once and settles both the
+      *"landed exactly on 0" count (day1-p1's answer) and the
+      *"passed through 0" count (day1-p2's answer) from that one pass.
            OPEN INPUT inputfile
+           MOVE "inputfile" TO errfile
+           MOVE inputstatus TO errstatus
+           PERFORM Checkstatus
+           OPEN OUTPUT auditfile
+           MOVE "auditfile" TO errfile
+           MOVE auditstatus TO errstatus
+           PERFORM Checkstatus
            PERFORM UNTIL eof = 1
             READ inputfile
              AT END
@@ -38,33 +137,99 @@
                 MOVE -1 TO rotation
                END-IF
               END-IF
-              MOVE rawmagnitude TO magnitude
+              IF rawmagnitude NOT = SPACES
+               AND FUNCTION TRIM(rawmagnitude) IS NUMERIC
+              THEN
+               MOVE rawmagnitude TO magnitude
+              ELSE
+               ADD 1 TO badmagnitudes
+               DISPLAY "Bad magnitude '" rawmagnitude "' skipped"
+               MOVE 0 TO magnitude
+              END-IF
+              COMPUTE origmagnitude = rotation * magnitude
+
+      *       Landed-exactly-on-0 count (day1-p1's answer).
+              COMPUTE posiland = posiland + (rotation * magnitude)
+              COMPUTE posiland = FUNCTION MOD(posiland, 100)
+              IF posiland = 0 THEN
+               COMPUTE landcounter = landcounter + 1
+              END-IF
+
+      *       Passed-through-0 count (day1-p2's answer).
               COMPUTE magnitude = rotation * magnitude
-      *       DISPLAY magnitude
               DIVIDE 100 INTO magnitude GIVING clicks
                REMAINDER magnitude
-      *       DISPLAY clicks " " magnitude
-              COMPUTE counter = counter + clicks
-              DISPLAY counter
-      *       DISPLAY posi
+              COMPUTE passcounter = passcounter + clicks
               COMPUTE posinew = posi + magnitude
-             DISPLAY FUNCTION SIGN(posinew)
-             DISPLAY FUNCTION SIGN(posi)
               IF posinew = 0 OR
               (
                (FUNCTION SIGN(posinew) NOT= FUNCTION SIGN(posi))
                AND posi NOT= 0
               )
               THEN
-               COMPUTE counter = counter + 1
+               COMPUTE passcounter = passcounter + 1
               END-IF
-              DISPLAY counter
               DIVIDE 100 INTO posinew GIVING clicks REMAINDER posi
               COMPUTE posi = FUNCTION MOD(posi, 100)
-              DISPLAY posi
-              COMPUTE counter = counter + clicks
-              DISPLAY counter
+              COMPUTE passcounter = passcounter + clicks
+
+      *       One audit line per instruction: direction, magnitude,
+      *       the resulting dial position, and the running total.
+              MOVE direction TO auditdir
+              MOVE origmagnitude TO auditmag
+              MOVE posi TO auditposi
+              MOVE passcounter TO auditcounter
+              WRITE auditrec FROM auditline
            END-PERFORM.
            CLOSE inputfile.
-           DISPLAY "Dial was on 0: " counter
+           CLOSE auditfile.
+           DISPLAY "Dial landed exactly on 0: " landcounter
+           DISPLAY "Dial passed through 0: " passcounter
+           DISPLAY "Bad magnitude records: " badmagnitudes
+           STRING FUNCTION TRIM(reportbase1) "_" reportdate ".txt"
+            DELIMITED BY SIZE INTO reportpath
+           OPEN EXTEND reportfile
+           IF reportstatus NOT= "00" THEN
+            OPEN OUTPUT reportfile
+           END-IF
+           MOVE "reportfile" TO errfile
+           MOVE reportstatus TO errstatus
+           PERFORM Checkstatus
+           MOVE landcounter TO reportanswer
+           WRITE reportrec FROM reportline
+           CLOSE reportfile
+           STRING FUNCTION TRIM(reportbase2) "_" reportdate ".txt"
+            DELIMITED BY SIZE INTO reportpath
+           OPEN EXTEND reportfile
+           IF reportstatus NOT= "00" THEN
+            OPEN OUTPUT reportfile
+           END-IF
+           MOVE "reportfile" TO errfile
+           MOVE reportstatus TO errstatus
+           PERFORM Checkstatus
+           MOVE passcounter TO reportanswer
+           WRITE reportrec FROM reportline
+           CLOSE reportfile
+           OPEN INPUT expectedfile
+           IF expectedstatus = "00" THEN
+            READ expectedfile INTO expectedrec
+            UNSTRING expectedrec DELIMITED BY "," INTO
+             expectedland
+             expectedpass
+            IF expectedland = landcounter
+            AND expectedpass = passcounter THEN
+             DISPLAY "expected-answer check: MATCH"
+            ELSE
+             DISPLAY "expected-answer check: MISMATCH - expected "
+              expectedland "," expectedpass " got "
+              landcounter "," passcounter
+            END-IF
+            CLOSE expectedfile
+           END-IF
            STOP RUN.
+
+           Checkstatus.
+            IF errstatus NOT= "00" THEN
+             DISPLAY "file error on " errfile " - status " errstatus
+             STOP RUN
+            END-IF.
