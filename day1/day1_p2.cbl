@@ -4,33 +4,93 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-             SELECT inputfile ASSIGN TO '/'-
-           'Users/georgeoneill/ess-dmsc/aoc2025/day1/input'
-              ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT inputfile ASSIGN TO inputpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS inputstatus.
+             SELECT expectedfile ASSIGN TO expectedpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS expectedstatus.
+             SELECT reportfile ASSIGN TO reportpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS reportstatus.
 
        DATA DIVISION.
            FILE SECTION.
             FD inputfile.
             01 instruction.
              02 direction PIC A(1).
-             02 rawmagnitude PIC X(4).
+             02 rawmagnitude PIC X(9).
+            FD expectedfile.
+            01 expectedrec PIC X(20).
+            FD reportfile.
+            01 reportrec PIC X(40).
 
            WORKING-STORAGE SECTION.
+            01 inputpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day1/input'.
+            01 expectedpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day1/p2expected.txt'.
+            01 reportbase PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day1/p2report'.
+            01 reportpath PIC X(250) VALUE SPACES.
+            01 reportdate PIC X(8) VALUE SPACES.
+            01 reportline.
+             02 FILLER PIC X(7) VALUE "ANSWER ".
+             02 reportanswer PIC Z(17)9.
+            01 inputstatus PIC X(2) VALUE SPACES.
+            01 expectedstatus PIC X(2) VALUE SPACES.
+            01 reportstatus PIC X(2) VALUE SPACES.
+            01 expectedanswer PIC 9(18) VALUE 0.
+            01 errfile PIC X(30) VALUE SPACES.
+            01 errstatus PIC X(2) VALUE SPACES.
+            01 batchyear PIC X(10) VALUE "aoc2025".
             01 eof PIC 9(1) VALUE 0.
-            01 clicks PIC 9(4) VALUE 0.
-            01 counter PIC 9(7) VALUE 0.
-            01 magnitude PIC s9(5) VALUE 0.
+            01 clicks PIC 9(7) VALUE 0.
+            01 counter PIC 9(18) VALUE 0.
+            01 magnitude PIC s9(9) VALUE 0.
             01 posi PIC s9(4) VALUE 50.
-            01 posinew PIC s9(4) VALUE 0.
+            01 posinew PIC s9(9) VALUE 0.
             01 rotation PIC s9(1) VALUE 0.
+            01 badmagnitudes PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
+           ACCEPT batchyear FROM ENVIRONMENT "AOC_YEAR"
+           IF batchyear = SPACES THEN
+            MOVE "aoc2025" TO batchyear
+           END-IF
+           ACCEPT inputpath FROM ENVIRONMENT "DAY1_P2_INPUT"
+           IF inputpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day1/input'
+             DELIMITED BY SIZE INTO inputpath
+           END-IF
+           ACCEPT expectedpath FROM ENVIRONMENT "DAY1_P2_EXPECTED"
+           IF expectedpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day1/p2expected.txt'
+             DELIMITED BY SIZE INTO expectedpath
+           END-IF
+           ACCEPT reportbase FROM ENVIRONMENT "DAY1_P2_REPORT"
+           IF reportbase = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day1/p2report'
+             DELIMITED BY SIZE INTO reportbase
+           END-IF
+           ACCEPT reportdate FROM ENVIRONMENT "DAY1_P2_REPORTDATE"
+           IF reportdate = SPACES THEN
+            MOVE FUNCTION CURRENT-DATE(1:8) TO reportdate
+           END-IF
+           STRING FUNCTION TRIM(reportbase) "_" reportdate ".txt"
+            DELIMITED BY SIZE INTO reportpath
       *Day 1 summary:
       *Not being able to just DISPLAY changes the COMPUTE step isn't fun
       *Nor is not being able to assign things using =! Only equality
       *Reading files though is great, with FILE SECTION being clear
 
-           OPEN INPUT inputfile.
+           OPEN INPUT inputfile
+           MOVE "inputfile" TO errfile
+           MOVE inputstatus TO errstatus
+           PERFORM Checkstatus
            PERFORM UNTIL eof = 1
             READ inputfile
              AT END
@@ -43,7 +103,15 @@
                 MOVE -1 TO rotation
                END-IF
               END-IF
-              MOVE rawmagnitude TO magnitude
+              IF rawmagnitude NOT = SPACES
+               AND FUNCTION TRIM(rawmagnitude) IS NUMERIC
+              THEN
+               MOVE rawmagnitude TO magnitude
+              ELSE
+               ADD 1 TO badmagnitudes
+               DISPLAY "Bad magnitude '" rawmagnitude "' skipped"
+               MOVE 0 TO magnitude
+              END-IF
               COMPUTE magnitude = rotation * magnitude
               DIVIDE 100 INTO magnitude GIVING clicks
                REMAINDER magnitude
@@ -63,4 +131,33 @@
            END-PERFORM.
            CLOSE inputfile.
            DISPLAY "Dial was on 0: " counter
+           DISPLAY "Bad magnitude records: " badmagnitudes
+           OPEN EXTEND reportfile
+           IF reportstatus NOT= "00" THEN
+            OPEN OUTPUT reportfile
+           END-IF
+           MOVE "reportfile" TO errfile
+           MOVE reportstatus TO errstatus
+           PERFORM Checkstatus
+           MOVE counter TO reportanswer
+           WRITE reportrec FROM reportline
+           CLOSE reportfile
+           OPEN INPUT expectedfile
+           IF expectedstatus = "00" THEN
+            READ expectedfile INTO expectedrec
+            COMPUTE expectedanswer = FUNCTION NUMVAL(expectedrec)
+            IF expectedanswer = counter THEN
+             DISPLAY "expected-answer check: MATCH"
+            ELSE
+             DISPLAY "expected-answer check: MISMATCH - expected "
+              expectedanswer " got " counter
+            END-IF
+            CLOSE expectedfile
+           END-IF
            STOP RUN.
+
+           Checkstatus.
+            IF errstatus NOT= "00" THEN
+             DISPLAY "file error on " errfile " - status " errstatus
+             STOP RUN
+            END-IF.
