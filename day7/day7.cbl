@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. day7.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+             SELECT inputfile ASSIGN TO inputpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS inputstatus.
+             SELECT tracefile ASSIGN TO tracepath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS tracestatus.
+             SELECT expectedfile ASSIGN TO expectedpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS expectedstatus.
+             SELECT reportfile ASSIGN TO reportpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS reportstatus.
+
+       DATA DIVISION.
+           FILE SECTION.
+            FD inputfile.
+            01 instruction PIC X(142).
+            FD tracefile.
+            01 tracerec PIC X(142).
+            FD expectedfile.
+            01 expectedrec PIC X(20).
+            FD reportfile.
+            01 reportrec PIC X(40).
+
+           WORKING-STORAGE SECTION.
+            01 part PIC X(2) VALUE "P1".
+            01 inputpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day7/input'.
+            01 tracepath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day7/trace.txt'.
+            01 expectedpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day7/p1expected.txt'.
+            01 reportbase PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day7/p1report'.
+            01 reportpath PIC X(250) VALUE SPACES.
+            01 reportdate PIC X(8) VALUE SPACES.
+            01 reportline.
+             02 FILLER PIC X(7) VALUE "ANSWER ".
+             02 reportanswer PIC Z(17)9.
+            01 inputstatus PIC X(2) VALUE SPACES.
+            01 tracestatus PIC X(2) VALUE SPACES.
+            01 expectedstatus PIC X(2) VALUE SPACES.
+            01 reportstatus PIC X(2) VALUE SPACES.
+            01 expectedanswer PIC 9(18) VALUE 0.
+            01 errfile PIC X(30) VALUE SPACES.
+            01 errstatus PIC X(2) VALUE SPACES.
+            01 batchyear PIC X(10) VALUE "aoc2025".
+            01 eofile PIC 9(1) VALUE 0.
+            01 beam PIC X(1) VALUE SPACE.
+            01 beamidx PIC 9(3) VALUE 1.
+            01 beamstarts PIC 9(3) VALUE 0.
+            01 hstr PIC X(1) VALUE SPACE.
+            01 hval PIC 9(3) VALUE 1.
+            01 idx PIC 9(3) VALUE 1.
+            01 maxlength PIC 9(3) VALUE 0.
+            01 previnstruc PIC X(142) VALUE SPACES.
+            01 split PIC 9(18) VALUE 0.
+
+       PROCEDURE DIVISION.
+           ACCEPT batchyear FROM ENVIRONMENT "AOC_YEAR"
+           IF batchyear = SPACES THEN
+            MOVE "aoc2025" TO batchyear
+           END-IF
+           ACCEPT part FROM ENVIRONMENT "DAY7_PART"
+           IF part = SPACES THEN
+            MOVE "P1" TO part
+           END-IF
+           ACCEPT inputpath FROM ENVIRONMENT "DAY7_INPUT"
+           IF inputpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day7/input'
+             DELIMITED BY SIZE INTO inputpath
+           END-IF
+           ACCEPT expectedpath FROM ENVIRONMENT "DAY7_EXPECTED"
+           IF expectedpath = SPACES THEN
+            EVALUATE part
+             WHEN "P2" STRING '/Users/georgeoneill/ess-dmsc/'
+              FUNCTION TRIM(batchyear) '/day7/p2expected.txt'
+              DELIMITED BY SIZE INTO expectedpath
+             WHEN OTHER STRING '/Users/georgeoneill/ess-dmsc/'
+              FUNCTION TRIM(batchyear) '/day7/p1expected.txt'
+              DELIMITED BY SIZE INTO expectedpath
+            END-EVALUATE
+           END-IF
+           ACCEPT reportbase FROM ENVIRONMENT "DAY7_REPORT"
+           IF reportbase = SPACES THEN
+            EVALUATE part
+             WHEN "P2" STRING '/Users/georgeoneill/ess-dmsc/'
+              FUNCTION TRIM(batchyear) '/day7/p2report'
+              DELIMITED BY SIZE INTO reportbase
+             WHEN OTHER STRING '/Users/georgeoneill/ess-dmsc/'
+              FUNCTION TRIM(batchyear) '/day7/p1report'
+              DELIMITED BY SIZE INTO reportbase
+            END-EVALUATE
+           END-IF
+           ACCEPT reportdate FROM ENVIRONMENT "DAY7_REPORTDATE"
+           IF reportdate = SPACES THEN
+            MOVE FUNCTION CURRENT-DATE(1:8) TO reportdate
+           END-IF
+           STRING FUNCTION TRIM(reportbase) "_" reportdate ".txt"
+            DELIMITED BY SIZE INTO reportpath
+           COMPUTE maxlength = LENGTH OF instruction
+           OPEN INPUT inputfile
+           MOVE "inputfile" TO errfile
+           MOVE inputstatus TO errstatus
+           PERFORM Checkstatus.
+           IF part = "P2" THEN
+            PERFORM Dopart2
+           ELSE
+            PERFORM Dopart1
+           END-IF
+           CLOSE inputfile
+           OPEN EXTEND reportfile
+           IF reportstatus NOT= "00" THEN
+            OPEN OUTPUT reportfile
+           END-IF
+           MOVE "reportfile" TO errfile
+           MOVE reportstatus TO errstatus
+           PERFORM Checkstatus
+           MOVE split TO reportanswer
+           WRITE reportrec FROM reportline
+           CLOSE reportfile
+           OPEN INPUT expectedfile
+           IF expectedstatus = "00" THEN
+            READ expectedfile INTO expectedrec
+            COMPUTE expectedanswer = FUNCTION NUMVAL(expectedrec)
+            IF expectedanswer = split THEN
+             DISPLAY "expected-answer check: MATCH"
+            ELSE
+             DISPLAY "expected-answer check: MISMATCH - expected "
+              expectedanswer " got " split
+            END-IF
+            CLOSE expectedfile
+           END-IF
+           STOP RUN.
+
+           Checkstatus.
+            IF errstatus NOT= "00" THEN
+             DISPLAY "file error on " errfile " - status " errstatus
+             STOP RUN
+            END-IF.
+
+           Dopart1.
+            PERFORM UNTIL eofile > 0
+             READ inputfile
+              AT END
+               ADD 1 TO eofile
+              NOT AT END
+               IF beam NOT="S" THEN
+                PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > maxlength
+                 IF instruction(idx:1) = "S" THEN
+                  MOVE "S" TO beam
+                  MOVE idx TO beamidx
+                  ADD 1 TO beamstarts
+                 END-IF
+                END-PERFORM
+               ELSE
+                PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > maxlength
+                 IF instruction(idx:1) = "^" THEN
+                  IF previnstruc(idx:1) = "|" THEN
+                   MOVE "|" TO instruction(idx - 1:1)
+                   MOVE "|" TO instruction(idx + 1:1)
+                   ADD 1 TO split
+                  END-IF
+                 ELSE
+                  IF previnstruc(idx:1) = "|" OR "S" THEN
+                   MOVE "|" TO instruction(idx:1)
+                  END-IF
+                 END-IF
+                END-PERFORM
+                DISPLAY instruction
+               END-IF
+               MOVE instruction TO previnstruc
+            END-PERFORM.
+            DISPLAY "Beam starts found: " beamstarts.
+            DISPLAY split.
+
+           Dopart2.
+            OPEN OUTPUT tracefile
+            MOVE "tracefile" TO errfile
+            MOVE tracestatus TO errstatus
+            PERFORM Checkstatus.
+            PERFORM UNTIL eofile > 0
+             READ inputfile
+              AT END
+               ADD 1 TO eofile
+              NOT AT END
+               IF beam NOT="S" THEN
+                PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > maxlength
+                IF instruction(idx:1) = "." THEN
+                 MOVE "0" TO instruction(idx:1)
+                ELSE
+                  IF instruction(idx:1) = "S" THEN
+                   MOVE "S" TO beam
+                   ADD 1 TO beamstarts
+                  END-IF
+                END-IF
+                END-PERFORM
+               ELSE
+                PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > maxlength
+                 IF instruction(idx:1) = "^" THEN
+                  IF previnstruc(idx:1) NOT= "0" THEN
+                  COMPUTE hval = FUNCTION ORD(
+                    FUNCTION NUMVAL(previnstruc(idx:1))
+                    + FUNCTION NUMVAL(instruction(idx - 1:1))
+                   )
+                   MOVE FUNCTION CHAR(hval + 48) TO hstr
+                   MOVE hstr TO instruction(idx - 1:1)
+                  COMPUTE hval = FUNCTION ORD(
+                    FUNCTION NUMVAL(previnstruc(idx:1))
+                    + FUNCTION NUMVAL(previnstruc(idx + 1:1))
+                    + FUNCTION NUMVAL(instruction(idx + 1:1))
+                   )
+                   MOVE FUNCTION CHAR(hval + 48) TO hstr
+                   MOVE hstr TO instruction(idx + 1:1)
+                  END-IF
+                 ELSE
+                  IF previnstruc(idx:1) = "S" THEN
+                   MOVE "1" TO instruction(idx:1)
+                  ELSE
+                   IF instruction(idx:1) = "."
+                    IF previnstruc(idx:1) = "^" THEN
+                     MOVE 0 TO instruction(idx:1)
+                    ELSE
+                     MOVE previnstruc(idx:1) TO instruction(idx:1)
+                    END-IF
+                   END-IF
+                  END-IF
+                 END-IF
+                END-PERFORM
+               END-IF
+               MOVE instruction TO previnstruc
+               DISPLAY previnstruc
+               MOVE previnstruc TO tracerec
+               WRITE tracerec
+            END-PERFORM.
+            CLOSE tracefile.
+            DISPLAY "Ready?"
+            PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > maxlength
+             IF instruction(idx:1) NOT= "0" THEN
+              DISPLAY FUNCTION ORD(instruction(idx:1))
+              COMPUTE split = split
+               + FUNCTION ORD(instruction(idx:1))
+               - 49
+             END-IF
+            END-PERFORM.
+            DISPLAY "Beam starts found: " beamstarts.
+            DISPLAY split.
