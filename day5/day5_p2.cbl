@@ -4,16 +4,57 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-             SELECT inputfile ASSIGN TO '/'-
-           'Users/georgeoneill/ess-dmsc/aoc2025/day5/input'
-              ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT inputfile ASSIGN TO inputpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS inputstatus.
+             SELECT resultfile ASSIGN TO resultpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS resultstatus.
+             SELECT rangesfile ASSIGN TO rangespath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS rangesstatus.
+             SELECT expectedfile ASSIGN TO expectedpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS expectedstatus.
 
        DATA DIVISION.
            FILE SECTION.
             FD inputfile.
             01 instruction PIC X(100).
+            FD resultfile.
+            01 resultrec PIC X(40).
+            FD rangesfile.
+            01 rangesrec PIC X(40).
+            FD expectedfile.
+            01 expectedrec PIC X(20).
 
            WORKING-STORAGE SECTION.
+            01 inputpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day5/input'.
+            01 resultpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day5/p2result.txt'.
+            01 rangespath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day5/ranges.txt'.
+            01 rangesline.
+             02 rangesmin PIC Z(17)9.
+             02 FILLER PIC X(1) VALUE "-".
+             02 rangesmax PIC Z(17)9.
+            01 resultline.
+             02 FILLER PIC X(9) VALUE "NUMITEMS ".
+             02 resultnumitems PIC Z(3)9.
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 FILLER PIC X(8) VALUE "COUNTER ".
+             02 resultcounter PIC Z(17)9.
+            01 expectedpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day5/p2expected.txt'.
+            01 inputstatus PIC X(2) VALUE SPACES.
+            01 resultstatus PIC X(2) VALUE SPACES.
+            01 rangesstatus PIC X(2) VALUE SPACES.
+            01 expectedstatus PIC X(2) VALUE SPACES.
+            01 expectedanswer PIC 9(18) VALUE 0.
+            01 errfile PIC X(30) VALUE SPACES.
+            01 errstatus PIC X(2) VALUE SPACES.
+            01 batchyear PIC X(10) VALUE "aoc2025".
             01 eof PIC 9(1) VALUE 0.
             01 section2 PIC 9(1) VALUE 0.
             01 min PIC 9(18) VALUE 0.
@@ -26,17 +67,48 @@
             01 numitems PIC 9(4) VALUE 0.
             01 counter PIC 9(18) VALUE 0.
             01 myarray.
-             02 myitem OCCURS 500 TIMES INDEXED BY idx, idx2.
+             02 myitem OCCURS 9999 TIMES INDEXED BY idx, idx2.
               03 itm PIC X(500).
 
        PROCEDURE DIVISION.
+           ACCEPT batchyear FROM ENVIRONMENT "AOC_YEAR"
+           IF batchyear = SPACES THEN
+            MOVE "aoc2025" TO batchyear
+           END-IF
+           ACCEPT inputpath FROM ENVIRONMENT "DAY5_P2_INPUT"
+           IF inputpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day5/input'
+             DELIMITED BY SIZE INTO inputpath
+           END-IF
+           ACCEPT resultpath FROM ENVIRONMENT "DAY5_P2_RESULT"
+           IF resultpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day5/p2result.txt'
+             DELIMITED BY SIZE INTO resultpath
+           END-IF
+           ACCEPT rangespath FROM ENVIRONMENT "DAY5_P2_RANGES"
+           IF rangespath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day5/ranges.txt'
+             DELIMITED BY SIZE INTO rangespath
+           END-IF
+           ACCEPT expectedpath FROM ENVIRONMENT "DAY5_P2_EXPECTED"
+           IF expectedpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day5/p2expected.txt'
+             DELIMITED BY SIZE INTO expectedpath
+           END-IF
       *Day 5 summary:
       *This felt very easy too, I really am getting the hang of it...
       *Quite similar to day 2; arrays and same pattern recognition out
       *Didn't consider how my algorithm evolved and pushed some diff < 0
       *But easily fixed using a signed number and discarding
       *Not the most efficient algorithm, but easy to implement/evolve
-           OPEN INPUT inputfile.
+           OPEN INPUT inputfile
+           MOVE "inputfile" TO errfile
+           MOVE inputstatus TO errstatus
+           PERFORM Checkstatus.
            MOVE 1 TO idx
            PERFORM UNTIL eof > 0
             READ inputfile
@@ -49,6 +121,10 @@
                MOVE 1 TO idx
                EXIT PERFORM
               END-IF
+              IF idx > 9999 THEN
+               DISPLAY "too many ranges in input - limit is 9999"
+               STOP RUN
+              END-IF
               MOVE instruction TO myitem(idx)
               COMPUTE idx = idx + 1
            END-PERFORM.
@@ -81,12 +157,48 @@
            END-PERFORM
              IF nochangeg = 1 THEN MOVE 0 TO nochangeg
            END-PERFORM.
+           OPEN OUTPUT rangesfile
+           MOVE "rangesfile" TO errfile
+           MOVE rangesstatus TO errstatus
+           PERFORM Checkstatus.
            PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > numitems
             MOVE 0 TO min, max
             UNSTRING myitem(idx) DELIMITED BY "-" INTO min,max
             COMPUTE diff = max - min + 1
-            IF diff > 0 THEN ADD diff TO counter END-IF
+            IF diff > 0 THEN
+             ADD diff TO counter
+             MOVE min TO rangesmin
+             MOVE max TO rangesmax
+             WRITE rangesrec FROM rangesline
+            END-IF
            END-PERFORM.
+           CLOSE rangesfile.
            DISPLAY counter.
            CLOSE inputfile.
+           OPEN OUTPUT resultfile
+           MOVE "resultfile" TO errfile
+           MOVE resultstatus TO errstatus
+           PERFORM Checkstatus.
+           MOVE numitems TO resultnumitems
+           MOVE counter TO resultcounter
+           WRITE resultrec FROM resultline.
+           CLOSE resultfile.
+           OPEN INPUT expectedfile
+           IF expectedstatus = "00" THEN
+            READ expectedfile INTO expectedrec
+            COMPUTE expectedanswer = FUNCTION NUMVAL(expectedrec)
+            IF expectedanswer = counter THEN
+             DISPLAY "expected-answer check: MATCH"
+            ELSE
+             DISPLAY "expected-answer check: MISMATCH - expected "
+              expectedanswer " got " counter
+            END-IF
+            CLOSE expectedfile
+           END-IF
            STOP RUN.
+
+           Checkstatus.
+            IF errstatus NOT= "00" THEN
+             DISPLAY "file error on " errfile " - status " errstatus
+             STOP RUN
+            END-IF.
