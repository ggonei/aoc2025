@@ -4,28 +4,82 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-             SELECT inputfile ASSIGN TO '/'-
-           'Users/georgeoneill/ess-dmsc/aoc2025/day5/input'
-              ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT inputfile ASSIGN TO inputpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS inputstatus.
+             SELECT resultfile ASSIGN TO resultpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS resultstatus.
+             SELECT expectedfile ASSIGN TO expectedpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS expectedstatus.
 
        DATA DIVISION.
            FILE SECTION.
             FD inputfile.
-            01 instruction PIC X(100).
+            COPY instrrec REPLACING ==:LEN:== BY ==100==.
+            FD resultfile.
+            01 resultrec PIC X(40).
+            FD expectedfile.
+            01 expectedrec PIC X(20).
 
            WORKING-STORAGE SECTION.
+            01 inputpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day5/input'.
+            01 resultpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day5/p1result.txt'.
+            01 resultline.
+             02 FILLER PIC X(9) VALUE "NUMITEMS ".
+             02 resultnumitems PIC Z(3)9.
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 FILLER PIC X(8) VALUE "COUNTER ".
+             02 resultcounter PIC Z(17)9.
+            01 expectedpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day5/p1expected.txt'.
+            01 inputstatus PIC X(2) VALUE SPACES.
+            01 resultstatus PIC X(2) VALUE SPACES.
+            01 expectedstatus PIC X(2) VALUE SPACES.
+            01 expectedanswer PIC 9(18) VALUE 0.
+            01 errfile PIC X(30) VALUE SPACES.
+            01 errstatus PIC X(2) VALUE SPACES.
+            01 batchyear PIC X(10) VALUE "aoc2025".
             01 eof PIC 9(1) VALUE 0.
             01 section2 PIC 9(1) VALUE 0.
             01 min PIC 9(18) VALUE 0.
             01 max PIC 9(18) VALUE 0.
             01 numitems PIC 9(4) VALUE 0.
-            01 counter PIC 9(4) VALUE 0.
+            01 counter PIC 9(18) VALUE 0.
             01 myarray.
-             02 myitem OCCURS 500 TIMES INDEXED BY idx.
+             02 myitem OCCURS 9999 TIMES INDEXED BY idx.
               03 itm PIC X(500).
 
        PROCEDURE DIVISION.
-           OPEN INPUT inputfile.
+           ACCEPT batchyear FROM ENVIRONMENT "AOC_YEAR"
+           IF batchyear = SPACES THEN
+            MOVE "aoc2025" TO batchyear
+           END-IF
+           ACCEPT inputpath FROM ENVIRONMENT "DAY5_P1_INPUT"
+           IF inputpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day5/input'
+             DELIMITED BY SIZE INTO inputpath
+           END-IF
+           ACCEPT resultpath FROM ENVIRONMENT "DAY5_P1_RESULT"
+           IF resultpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day5/p1result.txt'
+             DELIMITED BY SIZE INTO resultpath
+           END-IF
+           ACCEPT expectedpath FROM ENVIRONMENT "DAY5_P1_EXPECTED"
+           IF expectedpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day5/p1expected.txt'
+             DELIMITED BY SIZE INTO expectedpath
+           END-IF
+           OPEN INPUT inputfile
+           MOVE "inputfile" TO errfile
+           MOVE inputstatus TO errstatus
+           PERFORM Checkstatus.
            MOVE 1 TO idx
            PERFORM UNTIL eof > 0
             READ inputfile
@@ -38,6 +92,10 @@
                MOVE 1 TO idx
               END-IF
               IF section2 = 0 THEN
+               IF idx > 9999 THEN
+                DISPLAY "too many ranges in input - limit is 9999"
+                STOP RUN
+               END-IF
                MOVE instruction TO myitem(idx)
                COMPUTE idx = idx + 1
               ELSE
@@ -56,4 +114,30 @@
            SUBTRACT 1 FROM counter.
            DISPLAY counter.
            CLOSE inputfile.
+           OPEN OUTPUT resultfile
+           MOVE "resultfile" TO errfile
+           MOVE resultstatus TO errstatus
+           PERFORM Checkstatus.
+           MOVE numitems TO resultnumitems
+           MOVE counter TO resultcounter
+           WRITE resultrec FROM resultline.
+           CLOSE resultfile.
+           OPEN INPUT expectedfile
+           IF expectedstatus = "00" THEN
+            READ expectedfile INTO expectedrec
+            COMPUTE expectedanswer = FUNCTION NUMVAL(expectedrec)
+            IF expectedanswer = counter THEN
+             DISPLAY "expected-answer check: MATCH"
+            ELSE
+             DISPLAY "expected-answer check: MISMATCH - expected "
+              expectedanswer " got " counter
+            END-IF
+            CLOSE expectedfile
+           END-IF
            STOP RUN.
+
+           Checkstatus.
+            IF errstatus NOT= "00" THEN
+             DISPLAY "file error on " errfile " - status " errstatus
+             STOP RUN
+            END-IF.
