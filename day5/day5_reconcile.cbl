@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. day5-reconcile.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+             SELECT p1resultfile ASSIGN TO p1resultpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS p1resultstatus.
+             SELECT p2resultfile ASSIGN TO p2resultpath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS p2resultstatus.
+             SELECT reconcilefile ASSIGN TO reconcilepath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS reconcilestatus.
+
+       DATA DIVISION.
+           FILE SECTION.
+            FD p1resultfile.
+            01 p1resultrec PIC X(40).
+            FD p2resultfile.
+            01 p2resultrec PIC X(40).
+            FD reconcilefile.
+            01 reconcilerec PIC X(80).
+
+           WORKING-STORAGE SECTION.
+            01 p1resultpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day5/p1result.txt'.
+            01 p2resultpath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day5/p2result.txt'.
+            01 reconcilepath PIC X(250) VALUE
+             '/Users/georgeoneill/ess-dmsc/aoc2025/day5/reconcile.txt'.
+            01 p1numitems PIC 9(4) VALUE 0.
+            01 p1counter PIC 9(18) VALUE 0.
+            01 p2numitems PIC 9(4) VALUE 0.
+            01 p2counter PIC 9(18) VALUE 0.
+            01 reconcileline1.
+             02 FILLER PIC X(30) VALUE
+              "day5-p1 raw ID match count: ".
+             02 rl1counter PIC Z(17)9.
+            01 reconcileline2.
+             02 FILLER PIC X(30) VALUE
+              "day5-p2 merged range total: ".
+             02 rl2counter PIC Z(17)9.
+            01 reconcileline3.
+             02 FILLER PIC X(30) VALUE
+              "ranges parsed - p1: ".
+             02 rl3p1 PIC Z(3)9.
+             02 FILLER PIC X(7) VALUE " p2: ".
+             02 rl3p2 PIC Z(3)9.
+             02 rl3flag PIC X(20).
+            01 p1resultstatus PIC X(2) VALUE SPACES.
+            01 p2resultstatus PIC X(2) VALUE SPACES.
+            01 reconcilestatus PIC X(2) VALUE SPACES.
+            01 errfile PIC X(30) VALUE SPACES.
+            01 errstatus PIC X(2) VALUE SPACES.
+            01 batchyear PIC X(10) VALUE "aoc2025".
+
+       PROCEDURE DIVISION.
+           ACCEPT batchyear FROM ENVIRONMENT "AOC_YEAR"
+           IF batchyear = SPACES THEN
+            MOVE "aoc2025" TO batchyear
+           END-IF
+           ACCEPT p1resultpath FROM ENVIRONMENT "DAY5_P1_RESULT"
+           IF p1resultpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day5/p1result.txt'
+             DELIMITED BY SIZE INTO p1resultpath
+           END-IF
+           ACCEPT p2resultpath FROM ENVIRONMENT "DAY5_P2_RESULT"
+           IF p2resultpath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day5/p2result.txt'
+             DELIMITED BY SIZE INTO p2resultpath
+           END-IF
+           ACCEPT reconcilepath FROM ENVIRONMENT "DAY5_RECONCILE"
+           IF reconcilepath = SPACES THEN
+            STRING '/Users/georgeoneill/ess-dmsc/'
+             FUNCTION TRIM(batchyear) '/day5/reconcile.txt'
+             DELIMITED BY SIZE INTO reconcilepath
+           END-IF
+
+           OPEN INPUT p1resultfile
+           MOVE "p1resultfile" TO errfile
+           MOVE p1resultstatus TO errstatus
+           PERFORM Checkstatus.
+           READ p1resultfile INTO p1resultrec.
+           COMPUTE p1numitems =
+            FUNCTION NUMVAL(p1resultrec(10:4))
+           COMPUTE p1counter =
+            FUNCTION NUMVAL(p1resultrec(23:18))
+           CLOSE p1resultfile.
+
+           OPEN INPUT p2resultfile
+           MOVE "p2resultfile" TO errfile
+           MOVE p2resultstatus TO errstatus
+           PERFORM Checkstatus.
+           READ p2resultfile INTO p2resultrec.
+           COMPUTE p2numitems =
+            FUNCTION NUMVAL(p2resultrec(10:4))
+           COMPUTE p2counter =
+            FUNCTION NUMVAL(p2resultrec(23:18))
+           CLOSE p2resultfile.
+
+           OPEN OUTPUT reconcilefile
+           MOVE "reconcilefile" TO errfile
+           MOVE reconcilestatus TO errstatus
+           PERFORM Checkstatus.
+           MOVE p1counter TO rl1counter
+           WRITE reconcilerec FROM reconcileline1.
+           MOVE p2counter TO rl2counter
+           WRITE reconcilerec FROM reconcileline2.
+           MOVE p1numitems TO rl3p1
+           MOVE p2numitems TO rl3p2
+           IF p1numitems = p2numitems THEN
+            MOVE SPACES TO rl3flag
+           ELSE
+            MOVE "<<< MISMATCH" TO rl3flag
+           END-IF
+           WRITE reconcilerec FROM reconcileline3.
+           CLOSE reconcilefile.
+
+           DISPLAY "day5-p1 raw ID match count: " p1counter
+           DISPLAY "day5-p2 merged range total: " p2counter
+           IF p1numitems NOT= p2numitems THEN
+            DISPLAY "ranges parsed differ between p1 and p2 runs - "
+             "MISMATCH: " p1numitems " vs " p2numitems
+           ELSE
+            DISPLAY "ranges parsed agree between p1 and p2 runs: "
+             p1numitems
+           END-IF
+           STOP RUN.
+
+           Checkstatus.
+            IF errstatus NOT= "00" THEN
+             DISPLAY "file error on " errfile " - status " errstatus
+             STOP RUN
+            END-IF.
